@@ -0,0 +1,6 @@
+      *Definicion del archivo de control de secuencia de alta
+      *(uso compartido).
+       SELECT OPTIONAL ARCHIVO-SECUENCIA
+       ASSIGN TO "secuencia.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS SECUENCIA-STATUS.
