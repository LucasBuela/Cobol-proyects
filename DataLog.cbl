@@ -0,0 +1,13 @@
+      *Registro de auditoria: quien, cuando y que se hizo sobre un
+      *cliente (alta, baja o modificacion).
+       FD  ARCHIVO-CLIENTES-LOG.
+           01 LOG-REGISTRO.
+              10 LOG-FECHA-HORA PIC X(21).
+              10 LOG-OPERADOR PIC X(10).
+              10 LOG-CLIENTES-ID PIC X(6).
+              10 LOG-ACCION PIC X(1).
+                 88 LOG-ALTA VALUE "A".
+                 88 LOG-BAJA VALUE "B".
+                 88 LOG-MODIFICACION VALUE "M".
+                 88 LOG-RESTAURACION VALUE "R".
+                 88 LOG-ARCHIVADO VALUE "H".
