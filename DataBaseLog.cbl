@@ -0,0 +1,4 @@
+      *Definicion del archivo de auditoria de clientes (uso compartido).
+       SELECT OPTIONAL ARCHIVO-CLIENTES-LOG
+       ASSIGN TO "clientes.log"
+       ORGANIZATION SEQUENTIAL.
