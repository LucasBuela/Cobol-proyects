@@ -0,0 +1,14 @@
+      *Copia del registro de un cliente en el momento de darlo de baja,
+      *para poder restaurarlo si la baja fue por error.
+       FD  ARCHIVO-CLIENTES-BAJAS.
+           01 BAJA-REGISTRO.
+              10 BAJA-CLIENTES-ID PIC X(6).
+              10 BAJA-CLIENTES-NOMBRE PIC X(25).
+              10 BAJA-CLIENTES-APELLIDO PIC X(35).
+              10 BAJA-CLIENTES-EDAD PIC 9(3) COMP-3.
+              10 BAJA-CLIENTES-TELEFONO PIC X(10).
+              10 BAJA-CLIENTES-DIRECCION PIC X(35).
+              10 BAJA-CLIENTES-ESTADO PIC X(1).
+              10 BAJA-CLIENTES-FECHA-ALTA PIC X(8).
+              10 BAJA-FECHA-BAJA PIC X(8).
+              10 BAJA-OPERADOR PIC X(10).
