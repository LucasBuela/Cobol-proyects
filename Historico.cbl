@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Archivado de fin de ano de clientes inactivos o muy
+      *          antiguos, para mantener rapidas las consultas del
+      *          dia a dia sobre ARCHIVO-CLIENTES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Archivar-clientes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo importado.
+       COPY "DataBase.cbl".
+      *Archivo historico donde quedan los clientes archivados:
+       COPY "DataBaseHistorico.cbl".
+      *Archivo de auditoria de altas/bajas/modificaciones:
+       COPY "DataBaseLog.cbl".
+      *Bloqueo de ARCHIVO-CLIENTES (para no correr junto con un alta,
+      *consulta o baja):
+       COPY "DataBaseLock.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo importado.
+       COPY "Data.cbl".
+       COPY "DataHistorico.cbl".
+       COPY "DataLog.cbl".
+       COPY "DataLock.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  HISTORICO-STATUS PIC XX.
+       77  LOCK-STATUS PIC XX.
+       77  ARCHIVO-BLOQUEADO PIC X.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  REGISTRO-A-ARCHIVAR PIC X.
+       77  FECHA-HOY-NUM PIC 9(8).
+       77  JULIANO-HOY PIC 9(8).
+       77  JULIANO-CORTE PIC 9(8).
+       77  FECHA-CORTE-ANTIGUEDAD PIC 9(8).
+       01  FECHA-ALTA-NUM PIC 9(8).
+       77  CONTADOR-ARCHIVADOS PIC 9(5) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM COMPRUEBA-BLOQUEO.
+           IF ARCHIVO-BLOQUEADO = "S"
+           DISPLAY "El archivo de clientes esta en uso, "
+                   "intente mas tarde."
+           ELSE
+           PERFORM CREA-BLOQUEO
+           PERFORM CALCULA-FECHA-DE-CORTE
+           OPEN I-O ARCHIVO-CLIENTES
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS
+           END-IF
+           OPEN EXTEND ARCHIVO-CLIENTES-HISTORICO
+           OPEN EXTEND ARCHIVO-CLIENTES-LOG
+           MOVE "1" TO FIN-DEL-ARCHIVO
+           PERFORM LEE-SIGUIENTE-CLIENTE
+           PERFORM PROCESA-CLIENTE
+           UNTIL FIN-DEL-ARCHIVO = "0"
+           CLOSE ARCHIVO-CLIENTES
+           CLOSE ARCHIVO-CLIENTES-HISTORICO
+           CLOSE ARCHIVO-CLIENTES-LOG
+           DELETE FILE ARCHIVO-CLIENTES-LOCK
+           DISPLAY "Clientes archivados: " CONTADOR-ARCHIVADOS
+           END-IF.
+           GOBACK.
+
+      *Si Clientes.cbl esta a mitad de un alta, o si este mismo
+      *programa ya esta corriendo, ARCHIVO-CLIENTES-LOCK existe y
+      *el archivado se rechaza en lugar de abrir el archivo:
+       COMPRUEBA-BLOQUEO.
+           MOVE "N" TO ARCHIVO-BLOQUEADO.
+           OPEN INPUT ARCHIVO-CLIENTES-LOCK.
+           IF LOCK-STATUS = "00"
+           MOVE "S" TO ARCHIVO-BLOQUEADO
+           END-IF.
+           CLOSE ARCHIVO-CLIENTES-LOCK.
+
+       CREA-BLOQUEO.
+           OPEN OUTPUT ARCHIVO-CLIENTES-LOCK.
+           MOVE "LOCK" TO LOCK-REGISTRO.
+           WRITE LOCK-REGISTRO.
+           CLOSE ARCHIVO-CLIENTES-LOCK.
+
+      *La fecha de corte de antiguedad se calcula pasando por el
+      *numero juliano, igual que en Reporte-actividad, para que los
+      *dos anos completos crucen bien los limites de mes y de ano:
+       CALCULA-FECHA-DE-CORTE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-HOY-NUM.
+           COMPUTE JULIANO-HOY =
+               FUNCTION INTEGER-OF-DATE (FECHA-HOY-NUM).
+           COMPUTE JULIANO-CORTE = JULIANO-HOY - 730.
+           COMPUTE FECHA-CORTE-ANTIGUEDAD =
+               FUNCTION DATE-OF-INTEGER (JULIANO-CORTE).
+
+       LEE-SIGUIENTE-CLIENTE.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      *Un registro se archiva si esta inactivo o si lleva dos anos o
+      *mas de alta, sin importar su estado:
+       PROCESA-CLIENTE.
+           PERFORM EVALUA-CLIENTE.
+           IF REGISTRO-A-ARCHIVAR = "S"
+           PERFORM ARCHIVA-REGISTRO
+           END-IF.
+           PERFORM LEE-SIGUIENTE-CLIENTE.
+
+       EVALUA-CLIENTE.
+           MOVE "N" TO REGISTRO-A-ARCHIVAR.
+           IF CLIENTE-INACTIVO
+           MOVE "S" TO REGISTRO-A-ARCHIVAR
+           ELSE
+           MOVE CLIENTES-FECHA-ALTA TO FECHA-ALTA-NUM
+           IF FECHA-ALTA-NUM < FECHA-CORTE-ANTIGUEDAD
+           MOVE "S" TO REGISTRO-A-ARCHIVAR
+           END-IF
+           END-IF.
+
+      *Copia el registro al historico y luego lo borra fisicamente
+      *del archivo en vivo; distinto de la baja logica de
+      *Eliminar-registro, esta si es una purga definitiva.
+       ARCHIVA-REGISTRO.
+           PERFORM GRABA-HISTORICO.
+           DELETE ARCHIVO-CLIENTES RECORD
+           INVALID KEY
+           DISPLAY "Error archivando el registro del cliente."
+           NOT INVALID KEY
+           ADD 1 TO CONTADOR-ARCHIVADOS
+           END-DELETE.
+           PERFORM GRABA-LOG-ARCHIVADO.
+
+       GRABA-HISTORICO.
+           MOVE CLIENTES-ID TO HISTORICO-CLIENTES-ID.
+           MOVE CLIENTES-NOMBRE TO HISTORICO-CLIENTES-NOMBRE.
+           MOVE CLIENTES-APELLIDO TO HISTORICO-CLIENTES-APELLIDO.
+           MOVE CLIENTES-EDAD TO HISTORICO-CLIENTES-EDAD.
+           MOVE CLIENTES-TELEFONO TO HISTORICO-CLIENTES-TELEFONO.
+           MOVE CLIENTES-DIRECCION TO HISTORICO-CLIENTES-DIRECCION.
+           MOVE CLIENTES-ESTADO TO HISTORICO-CLIENTES-ESTADO.
+           MOVE CLIENTES-FECHA-ALTA TO HISTORICO-CLIENTES-FECHA-ALTA.
+           MOVE CLIENTES-SECUENCIA TO HISTORICO-CLIENTES-SECUENCIA.
+           MOVE CLIENTES-FECHA-NACIMIENTO TO
+               HISTORICO-CLIENTES-FECHA-NACIMIENTO.
+           MOVE CLIENTES-PAIS TO HISTORICO-CLIENTES-PAIS.
+           MOVE CLIENTES-CODIGO-POSTAL TO
+               HISTORICO-CLIENTES-CODIGO-POSTAL.
+           MOVE CLIENTES-EMAIL TO HISTORICO-CLIENTES-EMAIL.
+           MOVE CLIENTES-DNI TO HISTORICO-CLIENTES-DNI.
+           MOVE CLIENTES-SALDO TO HISTORICO-CLIENTES-SALDO.
+           MOVE CLIENTES-FECHA-ULTIMO-CONTACTO TO
+               HISTORICO-CLIENTES-FECHA-ULTIMO-CONTACTO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO
+               HISTORICO-FECHA-ARCHIVADO.
+           IF CLIENTE-INACTIVO
+           MOVE "I" TO HISTORICO-MOTIVO
+           ELSE
+           MOVE "A" TO HISTORICO-MOTIVO
+           END-IF.
+           WRITE HISTORICO-REGISTRO.
+
+      *Registra el archivado en el archivo de auditoria:
+       GRABA-LOG-ARCHIVADO.
+           MOVE FUNCTION CURRENT-DATE TO LOG-FECHA-HORA.
+           MOVE "BATCH" TO LOG-OPERADOR.
+           MOVE CLIENTES-ID TO LOG-CLIENTES-ID.
+           MOVE "H" TO LOG-ACCION.
+           WRITE LOG-REGISTRO.
+
+       END PROGRAM Archivar-clientes.
