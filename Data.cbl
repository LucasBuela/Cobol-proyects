@@ -0,0 +1,21 @@
+      *Datos a almacenar de los usuarios:
+       FD  ARCHIVO-CLIENTES.
+           01 CLIENTES-REGISTRO.
+              10 CLIENTES-ID PIC X(6).
+              10 CLIENTES-NOMBRE PIC X(25).
+              10 CLIENTES-APELLIDO PIC X(35).
+              10 CLIENTES-EDAD PIC 9(3) COMP-3.
+              10 CLIENTES-TELEFONO PIC X(10).
+              10 CLIENTES-DIRECCION PIC X(35).
+              10 CLIENTES-ESTADO PIC X(1).
+                 88 CLIENTE-ACTIVO VALUE "A".
+                 88 CLIENTE-INACTIVO VALUE "I".
+              10 CLIENTES-FECHA-ALTA PIC X(8).
+              10 CLIENTES-SECUENCIA PIC 9(6).
+              10 CLIENTES-FECHA-NACIMIENTO PIC X(8).
+              10 CLIENTES-PAIS PIC X(20).
+              10 CLIENTES-CODIGO-POSTAL PIC X(10).
+              10 CLIENTES-EMAIL PIC X(50).
+              10 CLIENTES-DNI PIC X(9).
+              10 CLIENTES-SALDO PIC S9(7) COMP-3.
+              10 CLIENTES-FECHA-ULTIMO-CONTACTO PIC X(8).
