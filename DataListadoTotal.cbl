@@ -0,0 +1,5 @@
+      *Cantidad de clientes activos vistos en el ultimo listado
+      *completo (modo L) de Consultar-registro.
+       FD  ARCHIVO-LISTADO-TOTAL.
+           01 LISTADO-TOTAL-REGISTRO.
+              10 LISTADO-TOTAL-CANTIDAD PIC 9(6).
