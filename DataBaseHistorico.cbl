@@ -0,0 +1,5 @@
+      *Definicion del archivo historico de clientes archivados
+      *(uso compartido).
+       SELECT OPTIONAL ARCHIVO-CLIENTES-HISTORICO
+       ASSIGN TO "clientes_historico.dat"
+       ORGANIZATION SEQUENTIAL.
