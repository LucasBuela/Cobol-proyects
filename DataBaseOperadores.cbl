@@ -0,0 +1,5 @@
+      *Definicion del archivo de operadores autorizados a dar de baja
+      *clientes (uso compartido).
+       SELECT OPTIONAL ARCHIVO-OPERADORES
+       ASSIGN TO "operadores.dat"
+       ORGANIZATION LINE SEQUENTIAL.
