@@ -0,0 +1,6 @@
+      *Definicion del archivo de control del total visto en el ultimo
+      *listado completo de Consultar-registro (uso compartido).
+       SELECT OPTIONAL ARCHIVO-LISTADO-TOTAL
+       ASSIGN TO "listado_total.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS LISTADO-TOTAL-STATUS.
