@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Exportar el archivo de clientes a un CSV para que lo
+      *          puedan abrir en una planilla de calculo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exportar-csv.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo importado
+       COPY "DataBase.cbl".
+      *Archivo de salida en formato CSV:
+       SELECT ARCHIVO-CSV
+       ASSIGN TO "clientes.csv"
+       ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo importado.
+       COPY "Data.cbl".
+
+       FD  ARCHIVO-CSV.
+           01 LINEA-CSV PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CONTADOR-EXPORTADOS PIC 9(5) VALUE ZEROES.
+       77  CAMPO-EDAD-CSV PIC 9(3).
+       01  TITULO-1 PIC X(40) VALUE
+           "ID,NOMBRE,APELLIDO,EDAD,TELEFONO,".
+       01  TITULO-2 PIC X(40) VALUE "DIRECCION,ESTADO,FECHA_ALTA".
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           OPEN OUTPUT ARCHIVO-CSV.
+           STRING
+               FUNCTION TRIM(TITULO-1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(TITULO-2) DELIMITED BY SIZE
+               INTO LINEA-CSV
+           END-STRING.
+           WRITE LINEA-CSV.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM EXPORTA-REGISTROS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-CLIENTES.
+           CLOSE ARCHIVO-CSV.
+           DISPLAY "Clientes exportados: " CONTADOR-EXPORTADOS.
+           GOBACK.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      *Un cliente dado de baja no se exporta a la planilla, igual que
+      *en las demas pantallas de listado:
+       EXPORTA-REGISTROS.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM ARMA-LINEA-CSV
+           END-IF.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+      *Arma una linea separada por comas con los campos del cliente:
+       ARMA-LINEA-CSV.
+           MOVE CLIENTES-EDAD TO CAMPO-EDAD-CSV.
+           STRING
+               FUNCTION TRIM(CLIENTES-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-NOMBRE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-APELLIDO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-EDAD-CSV) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-TELEFONO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-DIRECCION) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-ESTADO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-FECHA-ALTA) DELIMITED BY SIZE
+               INTO LINEA-CSV
+           END-STRING.
+           WRITE LINEA-CSV.
+           ADD 1 TO CONTADOR-EXPORTADOS.
+
+       END PROGRAM Exportar-csv.
