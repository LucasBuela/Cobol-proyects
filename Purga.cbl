@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Purgar de la papelera de reciclaje las bajas mas
+      *          viejas que el plazo de retencion configurado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Purgar-bajas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Papelera de reciclaje de bajas:
+       COPY "DataBaseBajas.cbl".
+      *Copia de trabajo usada para reconstruir la papelera:
+       COPY "DataBaseBajasTemp.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Papelera de reciclaje de bajas:
+       COPY "DataBajas.cbl".
+      *Copia de trabajo usada para reconstruir la papelera:
+       COPY "DataBajasTemp.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  FIN-PAPELERA PIC X.
+       77  CANTIDAD-DIAS-RETENCION PIC 9(5).
+       77  FECHA-HOY-NUM PIC 9(8).
+       77  JULIANO-HOY PIC 9(8).
+       77  JULIANO-CORTE PIC 9(8).
+       77  FECHA-CORTE-NUM PIC 9(8).
+       01  FECHA-BAJA-NUM PIC 9(8).
+       77  CONTADOR-CONSERVADOS PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-PURGADOS PIC 9(5) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM PIDE-RETENCION.
+           PERFORM CALCULA-FECHA-DE-CORTE.
+           PERFORM COPIA-VIGENTES-A-TEMPORAL.
+           PERFORM RECONSTRUYE-PAPELERA.
+           PERFORM MUESTRA-RESUMEN.
+           GOBACK.
+
+       PIDE-RETENCION.
+           DISPLAY "Ingrese la cantidad de dias de retencion de la "
+                   "papelera: ".
+           ACCEPT CANTIDAD-DIAS-RETENCION.
+
+      *Misma tecnica del numero juliano que Reporte-actividad y
+      *Archivar-clientes para calcular la fecha de corte:
+       CALCULA-FECHA-DE-CORTE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-HOY-NUM.
+           COMPUTE JULIANO-HOY =
+               FUNCTION INTEGER-OF-DATE (FECHA-HOY-NUM).
+           COMPUTE JULIANO-CORTE =
+               JULIANO-HOY - CANTIDAD-DIAS-RETENCION.
+           COMPUTE FECHA-CORTE-NUM =
+               FUNCTION DATE-OF-INTEGER (JULIANO-CORTE).
+
+      *La papelera es un archivo secuencial sin clave, asi que para
+      *"borrar" las bajas vencidas hay que reconstruirla entera: se
+      *copian primero las que todavia estan en plazo a un archivo de
+      *trabajo, y despues ese archivo de trabajo reemplaza el
+      *contenido de la papelera.
+       COPIA-VIGENTES-A-TEMPORAL.
+           OPEN INPUT ARCHIVO-CLIENTES-BAJAS.
+           OPEN OUTPUT ARCHIVO-BAJAS-TEMP.
+           MOVE "1" TO FIN-PAPELERA.
+           PERFORM LEE-SIGUIENTE-BAJA.
+           PERFORM EVALUA-BAJA
+           UNTIL FIN-PAPELERA = "0".
+           CLOSE ARCHIVO-CLIENTES-BAJAS.
+           CLOSE ARCHIVO-BAJAS-TEMP.
+
+       LEE-SIGUIENTE-BAJA.
+           READ ARCHIVO-CLIENTES-BAJAS
+           AT END
+           MOVE "0" TO FIN-PAPELERA.
+
+       EVALUA-BAJA.
+           MOVE BAJA-FECHA-BAJA TO FECHA-BAJA-NUM.
+           IF FECHA-BAJA-NUM < FECHA-CORTE-NUM
+           ADD 1 TO CONTADOR-PURGADOS
+           ELSE
+           PERFORM COPIA-BAJA-A-TEMPORAL
+           ADD 1 TO CONTADOR-CONSERVADOS
+           END-IF.
+           PERFORM LEE-SIGUIENTE-BAJA.
+
+       COPIA-BAJA-A-TEMPORAL.
+           MOVE BAJA-CLIENTES-ID TO BAJA-TEMP-CLIENTES-ID.
+           MOVE BAJA-CLIENTES-NOMBRE TO BAJA-TEMP-CLIENTES-NOMBRE.
+           MOVE BAJA-CLIENTES-APELLIDO TO
+               BAJA-TEMP-CLIENTES-APELLIDO.
+           MOVE BAJA-CLIENTES-EDAD TO BAJA-TEMP-CLIENTES-EDAD.
+           MOVE BAJA-CLIENTES-TELEFONO TO
+               BAJA-TEMP-CLIENTES-TELEFONO.
+           MOVE BAJA-CLIENTES-DIRECCION TO
+               BAJA-TEMP-CLIENTES-DIRECCION.
+           MOVE BAJA-CLIENTES-ESTADO TO BAJA-TEMP-CLIENTES-ESTADO.
+           MOVE BAJA-CLIENTES-FECHA-ALTA TO
+               BAJA-TEMP-CLIENTES-FECHA-ALTA.
+           MOVE BAJA-FECHA-BAJA TO BAJA-TEMP-FECHA-BAJA.
+           MOVE BAJA-OPERADOR TO BAJA-TEMP-OPERADOR.
+           WRITE BAJA-TEMP-REGISTRO.
+
+       RECONSTRUYE-PAPELERA.
+           OPEN OUTPUT ARCHIVO-CLIENTES-BAJAS.
+           OPEN INPUT ARCHIVO-BAJAS-TEMP.
+           MOVE "1" TO FIN-PAPELERA.
+           PERFORM LEE-SIGUIENTE-TEMPORAL.
+           PERFORM COPIA-TEMPORAL-A-PAPELERA
+           UNTIL FIN-PAPELERA = "0".
+           CLOSE ARCHIVO-CLIENTES-BAJAS.
+           CLOSE ARCHIVO-BAJAS-TEMP.
+           DELETE FILE ARCHIVO-BAJAS-TEMP.
+
+       LEE-SIGUIENTE-TEMPORAL.
+           READ ARCHIVO-BAJAS-TEMP
+           AT END
+           MOVE "0" TO FIN-PAPELERA.
+
+       COPIA-TEMPORAL-A-PAPELERA.
+           MOVE BAJA-TEMP-CLIENTES-ID TO BAJA-CLIENTES-ID.
+           MOVE BAJA-TEMP-CLIENTES-NOMBRE TO BAJA-CLIENTES-NOMBRE.
+           MOVE BAJA-TEMP-CLIENTES-APELLIDO TO
+               BAJA-CLIENTES-APELLIDO.
+           MOVE BAJA-TEMP-CLIENTES-EDAD TO BAJA-CLIENTES-EDAD.
+           MOVE BAJA-TEMP-CLIENTES-TELEFONO TO
+               BAJA-CLIENTES-TELEFONO.
+           MOVE BAJA-TEMP-CLIENTES-DIRECCION TO
+               BAJA-CLIENTES-DIRECCION.
+           MOVE BAJA-TEMP-CLIENTES-ESTADO TO BAJA-CLIENTES-ESTADO.
+           MOVE BAJA-TEMP-CLIENTES-FECHA-ALTA TO
+               BAJA-CLIENTES-FECHA-ALTA.
+           MOVE BAJA-TEMP-FECHA-BAJA TO BAJA-FECHA-BAJA.
+           MOVE BAJA-TEMP-OPERADOR TO BAJA-OPERADOR.
+           WRITE BAJA-REGISTRO.
+           PERFORM LEE-SIGUIENTE-TEMPORAL.
+
+       MUESTRA-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "===== PURGA DE LA PAPELERA DE RECICLAJE =====".
+           DISPLAY "Bajas conservadas: " CONTADOR-CONSERVADOS.
+           DISPLAY "Bajas purgadas (fuera de plazo): "
+                   CONTADOR-PURGADOS.
+
+       END PROGRAM Purgar-bajas.
