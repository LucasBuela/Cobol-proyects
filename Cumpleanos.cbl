@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Listar clientes que cumplen anos en el mes actual.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-cumpleanos.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo importado.
+       COPY "DataBase.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo importado.
+       COPY "Data.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CONTADOR-CUMPLEANOS PIC 9(5) VALUE ZEROES.
+       01  MES-ACTUAL PIC 99.
+       01  MES-NACIMIENTO PIC 99.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM APERTURA.
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES-ACTUAL.
+           DISPLAY " ".
+           DISPLAY "===== CUMPLEANOS DEL MES =====".
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM REVISA-REGISTRO
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM MUESTRA-TOTAL-CUMPLEANOS.
+           PERFORM CIERRE.
+           GOBACK.
+
+       APERTURA.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS
+           END-IF.
+
+       CIERRE.
+           CLOSE ARCHIVO-CLIENTES.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+       REVISA-REGISTRO.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM COMPRUEBA-CUMPLEANOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+      *Los clientes que nunca capturaron fecha de nacimiento quedan
+      *con el campo en blanco y se descartan del reporte:
+       COMPRUEBA-CUMPLEANOS.
+           IF CLIENTES-FECHA-NACIMIENTO = SPACE
+           CONTINUE
+           ELSE
+           MOVE CLIENTES-FECHA-NACIMIENTO (5:2) TO MES-NACIMIENTO
+           IF MES-NACIMIENTO = MES-ACTUAL
+           PERFORM MUESTRA-CUMPLEANOS
+           END-IF.
+
+       MUESTRA-CUMPLEANOS.
+           ADD 1 TO CONTADOR-CUMPLEANOS.
+           DISPLAY "ID: " CLIENTES-ID
+                   " NOMBRE: " CLIENTES-NOMBRE
+                   " " CLIENTES-APELLIDO
+                   " NACIMIENTO: " CLIENTES-FECHA-NACIMIENTO.
+
+       MUESTRA-TOTAL-CUMPLEANOS.
+           DISPLAY " ".
+           IF CONTADOR-CUMPLEANOS = 0
+           DISPLAY "Ningun cliente cumple anos este mes."
+           ELSE
+           DISPLAY "Total de clientes que cumplen anos: "
+                   CONTADOR-CUMPLEANOS.
+
+       END PROGRAM Reporte-cumpleanos.
