@@ -43,6 +43,15 @@
 
        01  SI-NO PIC X.
        01  ENTRADA PIC X.
+       01  EDAD-VALIDA PIC X.
+       01  CONFIRMA-MENSAJE PIC X(60).
+       01  TELEFONO-CRUDO PIC X(20).
+       01  TELEFONO-LIMPIO PIC X(10).
+       01  TELEFONO-VALIDO PIC X.
+       77  TELEFONO-POSICION PIC 9(2).
+       77  TELEFONO-CARACTER PIC X.
+       77  TELEFONO-DIGITOS PIC 9(2).
+       77  TELEFONO-TOTAL-DIGITOS PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-LOGIN SECTION.
@@ -80,14 +89,64 @@
            ACCEPT CLIENTES-NOMBRE.
            DISPLAY APELLIDO "?"
            ACCEPT CLIENTES-APELLIDO.
-           DISPLAY EDAD "?".
-           ACCEPT CLIENTES-EDAD.
-           DISPLAY TELEFONO "?".
-           ACCEPT CLIENTES-TELEFONO.
+           PERFORM OBTENER-EDAD.
+           PERFORM OBTENER-TELEFONO.
            DISPLAY DIRECCION "?".
            ACCEPT CLIENTES-DIRECCION.
            PERFORM CONTINUAR.
 
+      *Pide la edad y vuelve a pedirla hasta que sea un numero 0-999:
+       OBTENER-EDAD.
+           MOVE "N" TO EDAD-VALIDA.
+           PERFORM PIDE-EDAD UNTIL EDAD-VALIDA = "S".
+
+       PIDE-EDAD.
+           DISPLAY EDAD "?".
+           ACCEPT CLIENTES-EDAD.
+           IF CLIENTES-EDAD IS NUMERIC
+           MOVE "S" TO EDAD-VALIDA
+           ELSE
+           DISPLAY "La edad debe ser un numero de 0 a 999."
+           MOVE "N" TO EDAD-VALIDA.
+
+      *Pide el telefono, lo limpia de puntuacion y vuelve a pedirlo
+      *hasta que queden 10 digitos:
+       OBTENER-TELEFONO.
+           MOVE "N" TO TELEFONO-VALIDO.
+           PERFORM PIDE-TELEFONO UNTIL TELEFONO-VALIDO = "S".
+
+       PIDE-TELEFONO.
+           DISPLAY TELEFONO "?".
+           ACCEPT TELEFONO-CRUDO.
+           PERFORM LIMPIA-TELEFONO.
+           IF TELEFONO-TOTAL-DIGITOS = 10
+           MOVE TELEFONO-LIMPIO TO CLIENTES-TELEFONO
+           MOVE "S" TO TELEFONO-VALIDO
+           ELSE
+           DISPLAY "El telefono debe tener 10 digitos validos."
+           MOVE "N" TO TELEFONO-VALIDO.
+
+      *Descarta todo lo que no sea digito y arma el numero limpio:
+       LIMPIA-TELEFONO.
+           MOVE SPACE TO TELEFONO-LIMPIO.
+           MOVE ZEROES TO TELEFONO-DIGITOS.
+           MOVE ZEROES TO TELEFONO-TOTAL-DIGITOS.
+           MOVE 1 TO TELEFONO-POSICION.
+           PERFORM QUITA-CARACTER UNTIL TELEFONO-POSICION > 20.
+
+       QUITA-CARACTER.
+           MOVE TELEFONO-CRUDO (TELEFONO-POSICION:1) TO
+               TELEFONO-CARACTER.
+           IF TELEFONO-CARACTER IS NUMERIC
+           ADD 1 TO TELEFONO-TOTAL-DIGITOS
+           IF TELEFONO-DIGITOS < 10
+           ADD 1 TO TELEFONO-DIGITOS
+           MOVE TELEFONO-CARACTER TO
+               TELEFONO-LIMPIO (TELEFONO-DIGITOS:1)
+           END-IF
+           END-IF.
+           ADD 1 TO TELEFONO-POSICION.
+
        CONTINUAR.
            MOVE "S" TO ENTRADA.
            IF CLIENTES-NOMBRE = SPACE
@@ -97,11 +156,8 @@
            WRITE CLIENTES-REGISTRO.
 
        REINICIAR.
-           DISPLAY "Â¿Desea agregar un nuevo cliente a la BD?".
-           ACCEPT SI-NO.
-           IF SI-NO = "s"
-           MOVE "S" TO SI-NO.
-           IF SI-NO NOT="S"
-           MOVE "N" TO SI-NO.
+           MOVE "Desea agregar un nuevo cliente a la BD? (S/N)" TO
+               CONFIRMA-MENSAJE.
+           CALL "Confirma-si-no" USING CONFIRMA-MENSAJE SI-NO.
 
        END PROGRAM BASE-DE-DATOS-CLIENTES.
