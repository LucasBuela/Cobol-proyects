@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Migrar los registros del viejo empleados.dat al
+      *          archivo de clientes compartido (ARCHIVO-CLIENTES).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Consolidar-empleados.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo viejo, independiente, de la primera version del sistema:
+       SELECT OPTIONAL EMPLEADOS-ANTIGUOS
+       ASSIGN TO "empleados.dat"
+       ORGANIZATION SEQUENTIAL.
+      *Archivo compartido de clientes:
+       COPY "DataBase.cbl".
+      *Control de la secuencia de alta, para el visor de "recientes":
+       COPY "DataBaseSecuencia.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS-ANTIGUOS.
+           01 EMPLEADOS-REGISTRO.
+              10 EMP-ID PIC X(6).
+              10 EMP-NOMBRE PIC X(25).
+              10 EMP-APELLIDO PIC X(35).
+              10 EMP-EDAD PIC X(3).
+              10 EMP-TELEFONO PIC X(10).
+              10 EMP-DIRECCION PIC X(35).
+
+      *Archivo importado.
+       COPY "Data.cbl".
+       COPY "DataSecuencia.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  SECUENCIA-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CONTADOR-MIGRADOS PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-DUPLICADOS PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-RECHAZADOS PIC 9(5) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           OPEN INPUT EMPLEADOS-ANTIGUOS.
+           OPEN I-O ARCHIVO-CLIENTES.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-EMPLEADO.
+           PERFORM MIGRA-REGISTROS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE EMPLEADOS-ANTIGUOS.
+           CLOSE ARCHIVO-CLIENTES.
+           DISPLAY "Registros migrados: " CONTADOR-MIGRADOS.
+           DISPLAY "Registros ya existentes (omitidos): "
+                   CONTADOR-DUPLICADOS.
+           DISPLAY "Registros con edad invalida (omitidos): "
+                   CONTADOR-RECHAZADOS.
+           STOP RUN.
+
+       LEE-EMPLEADO.
+           READ EMPLEADOS-ANTIGUOS
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+       MIGRA-REGISTROS.
+           PERFORM ARMA-REGISTRO-CLIENTE.
+           IF EMP-EDAD NOT NUMERIC
+           DISPLAY "Edad invalida, se omite el registro ID: " EMP-ID
+           ADD 1 TO CONTADOR-RECHAZADOS
+           ELSE
+           MOVE EMP-EDAD TO CLIENTES-EDAD
+           PERFORM GRABA-SI-NO-EXISTE
+           END-IF.
+           PERFORM LEE-EMPLEADO.
+
+      *Traslada los campos del viejo formato al registro compartido,
+      *salvo la edad: se valida antes de moverla porque el archivo
+      *viejo es alfanumerico y puede tener basura en ese campo:
+       ARMA-REGISTRO-CLIENTE.
+           MOVE SPACE TO CLIENTES-REGISTRO.
+           MOVE EMP-ID TO CLIENTES-ID.
+           MOVE EMP-NOMBRE TO CLIENTES-NOMBRE.
+           MOVE EMP-APELLIDO TO CLIENTES-APELLIDO.
+           MOVE EMP-TELEFONO TO CLIENTES-TELEFONO.
+           MOVE EMP-DIRECCION TO CLIENTES-DIRECCION.
+           MOVE "A" TO CLIENTES-ESTADO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CLIENTES-FECHA-ALTA.
+
+      *Si el ID ya existe en el archivo compartido, se omite la
+      *migracion de ese registro en lugar de pisar datos ya cargados:
+       GRABA-SI-NO-EXISTE.
+           PERFORM ASIGNA-SECUENCIA.
+           WRITE CLIENTES-REGISTRO
+           INVALID KEY
+           DISPLAY "Ya existe en el archivo compartido, se omite ID: "
+                   CLIENTES-ID
+           ADD 1 TO CONTADOR-DUPLICADOS
+           NOT INVALID KEY
+           ADD 1 TO CONTADOR-MIGRADOS.
+
+      *Misma tecnica que Agregar-registro para asignar una secuencia
+      *unica antes de grabar (la clave alterna CLIENTES-SECUENCIA no
+      *admite duplicados):
+       ASIGNA-SECUENCIA.
+           MOVE ZEROES TO SECUENCIA-ACTUAL.
+           OPEN INPUT ARCHIVO-SECUENCIA.
+           IF SECUENCIA-STATUS = "00"
+           READ ARCHIVO-SECUENCIA
+           END-IF.
+           CLOSE ARCHIVO-SECUENCIA.
+           ADD 1 TO SECUENCIA-ACTUAL.
+           MOVE SECUENCIA-ACTUAL TO CLIENTES-SECUENCIA.
+           OPEN OUTPUT ARCHIVO-SECUENCIA.
+           WRITE SECUENCIA-REGISTRO.
+           CLOSE ARCHIVO-SECUENCIA.
+
+       END PROGRAM Consolidar-empleados.
