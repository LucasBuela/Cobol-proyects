@@ -0,0 +1,6 @@
+      *Definicion del archivo de control de altas grabadas en la
+      *sesion (uso compartido).
+       SELECT OPTIONAL ARCHIVO-ALTAS-SESION
+       ASSIGN TO "altas_sesion.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS ALTAS-SESION-STATUS.
