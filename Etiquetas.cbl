@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Generar etiquetas de correo a partir de ARCHIVO-CLIENTES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Imprimir-etiquetas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "DataBase.cbl".
+      *Archivo de salida con el listado de etiquetas:
+       SELECT ARCHIVO-ETIQUETAS
+       ASSIGN TO "etiquetas.prn"
+       ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Datos a almacenar de los usuarios:
+       COPY "Data.cbl".
+
+       FD  ARCHIVO-ETIQUETAS.
+           01 LINEA-ETIQUETA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CONTADOR-COINCIDENCIAS PIC 9(3).
+       77  CONTADOR-ETIQUETAS PIC 9(5) VALUE ZEROES.
+       01  CRITERIO-DIRECCION PIC X(35).
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM PIDE-FILTRO.
+           PERFORM APERTURA.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM IMPRIME-ETIQUETAS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM CIERRE.
+           DISPLAY "Etiquetas generadas: " CONTADOR-ETIQUETAS.
+           GOBACK.
+
+      *Filtro opcional de texto contenido en la direccion; en blanco
+      *genera etiquetas para todos los clientes activos:
+       PIDE-FILTRO.
+           DISPLAY
+           "Filtrar por texto en la direccion (vacio = todos): ".
+           ACCEPT CRITERIO-DIRECCION.
+
+       APERTURA.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS.
+           OPEN OUTPUT ARCHIVO-ETIQUETAS.
+
+       CIERRE.
+           CLOSE ARCHIVO-CLIENTES.
+           CLOSE ARCHIVO-ETIQUETAS.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      *Las bajas logicas no reciben etiquetas de correo:
+       IMPRIME-ETIQUETAS.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM EVALUA-FILTRO-ETIQUETA.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       EVALUA-FILTRO-ETIQUETA.
+           IF CRITERIO-DIRECCION = SPACE
+           PERFORM ESCRIBE-ETIQUETA
+           ELSE
+           MOVE 0 TO CONTADOR-COINCIDENCIAS
+           INSPECT CLIENTES-DIRECCION TALLYING
+               CONTADOR-COINCIDENCIAS FOR ALL CRITERIO-DIRECCION
+           IF CONTADOR-COINCIDENCIAS > 0
+           PERFORM ESCRIBE-ETIQUETA
+           END-IF
+           END-IF.
+
+      *Cada etiqueta ocupa tres lineas: nombre completo, direccion y
+      *una linea en blanco de separacion para el corte de la hoja:
+       ESCRIBE-ETIQUETA.
+           MOVE SPACE TO LINEA-ETIQUETA.
+           STRING FUNCTION TRIM(CLIENTES-NOMBRE) " "
+                  FUNCTION TRIM(CLIENTES-APELLIDO) DELIMITED BY SIZE
+                  INTO LINEA-ETIQUETA.
+           WRITE LINEA-ETIQUETA.
+           MOVE SPACE TO LINEA-ETIQUETA.
+           STRING FUNCTION TRIM(CLIENTES-DIRECCION) DELIMITED BY SIZE
+                  INTO LINEA-ETIQUETA.
+           WRITE LINEA-ETIQUETA.
+           MOVE SPACE TO LINEA-ETIQUETA.
+           WRITE LINEA-ETIQUETA.
+           ADD 1 TO CONTADOR-ETIQUETAS.
+
+       END PROGRAM Imprimir-etiquetas.
