@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Menu principal que reune las altas, consultas, bajas
+      *          y modificaciones de clientes en un solo programa.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Menu-principal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       WORKING-STORAGE SECTION.
+       01  OPCION-MENU PIC X(2).
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           MOVE SPACE TO OPCION-MENU.
+           PERFORM PROCESA-OPCION
+           UNTIL OPCION-MENU = "X".
+           GOBACK.
+
+       PROCESA-OPCION.
+           PERFORM MUESTRA-MENU.
+           EVALUATE OPCION-MENU
+               WHEN "1"
+                   CALL "Crear-archivo"
+               WHEN "2"
+                   CALL "Agregar-registro"
+               WHEN "3"
+                   CALL "Consultar-registro"
+               WHEN "4"
+                   CALL "Modificar-registro"
+               WHEN "5"
+                   CALL "Eliminar-registro"
+               WHEN "6"
+                   CALL "Restaurar-registro"
+               WHEN "7"
+                   CALL "Detectar-duplicados"
+               WHEN "8"
+                   CALL "Imprimir-etiquetas"
+               WHEN "9"
+                   CALL "Depurar-contactos"
+               WHEN "10"
+                   CALL "Reporte-cumpleanos"
+               WHEN "11"
+                   CALL "Proceso-nocturno"
+               WHEN "12"
+                   CALL "Reconciliar-clientes"
+               WHEN "13"
+                   CALL "Reporte-actividad"
+               WHEN "14"
+                   CALL "Archivar-clientes"
+               WHEN "15"
+                   CALL "Reporte-cierre"
+               WHEN "16"
+                   CALL "Reporte-salud"
+               WHEN "17"
+                   CALL "Reporte-inactividad"
+               WHEN "18"
+                   CALL "Purgar-bajas"
+               WHEN "X"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       MUESTRA-MENU.
+           DISPLAY " ".
+           DISPLAY "===== Sistema de clientes =====".
+           DISPLAY "(1) Crear el archivo de clientes.".
+           DISPLAY "(2) Agregar un cliente nuevo.".
+           DISPLAY "(3) Consultar clientes.".
+           DISPLAY "(4) Modificar un cliente.".
+           DISPLAY "(5) Eliminar (dar de baja) un cliente.".
+           DISPLAY "(6) Restaurar un cliente de la papelera.".
+           DISPLAY "(7) Detectar clientes duplicados.".
+           DISPLAY "(8) Generar etiquetas de correo.".
+           DISPLAY "(9) Revisar calidad de contactos.".
+           DISPLAY "(10) Reporte de cumpleanos del mes.".
+           DISPLAY "(11) Ejecutar el proceso nocturno completo.".
+           DISPLAY "(12) Reconciliar conteo de altas.".
+           DISPLAY "(13) Panel de actividad diaria.".
+           DISPLAY "(14) Archivar clientes de fin de ano.".
+           DISPLAY "(15) Reporte de cierre del dia.".
+           DISPLAY "(16) Reporte de salud del archivo de clientes.".
+           DISPLAY "(17) Reporte de clientes inactivos.".
+           DISPLAY "(18) Purgar la papelera de reciclaje.".
+           DISPLAY "(X) Salir.".
+           ACCEPT OPCION-MENU.
+           IF OPCION-MENU = "x"
+           MOVE "X" TO OPCION-MENU.
+
+       END PROGRAM Menu-principal.
