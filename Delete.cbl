@@ -12,27 +12,201 @@
 
       *Archivo importado
        COPY "DataBase.cbl".
+       COPY "DataBaseLog.cbl".
+      *Papelera de reciclaje de bajas:
+       COPY "DataBaseBajas.cbl".
+      *Lista de operadores autorizados a dar de baja clientes:
+       COPY "DataBaseOperadores.cbl".
+      *Bloqueo de ARCHIVO-CLIENTES (para no leer mientras esta en alta):
+       COPY "DataBaseLock.cbl".
        DATA DIVISION.
        FILE SECTION.
 
       *Archivo importado.
        COPY "Data.cbl".
+      *Archivo de auditoria de altas/bajas/modificaciones:
+       COPY "DataLog.cbl".
+      *Copia de cada registro dado de baja, para poder restaurarlo:
+       COPY "DataBajas.cbl".
+       COPY "DataOperadores.cbl".
+       COPY "DataLock.cbl".
 
       *Variables
        WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
        77  SI-A-ELIMINAR PIC X.
+       01  CONFIRMA-MENSAJE PIC X(60).
        77  REGISTRO-ENCONTRADO PIC X.
        77  CAMPO-CLIENTES-ID PIC Z(5).
+       01  PROMPT-OPERADOR PIC X(38)
+           VALUE "Ingrese su identificador de operador: ".
+       01  OPERADOR PIC X(10).
+
+      *Modo de eliminacion en bloque, por rango de edad o por texto
+      *contenido en la direccion:
+       01  MODO-ELIMINACION PIC X.
+       01  CRITERIO-ELIMINACION PIC X.
+       01  FIN-DEL-ARCHIVO PIC X.
+       01  EDAD-MINIMA PIC 999.
+       01  EDAD-MAXIMA PIC 999.
+       01  EDAD-COMPARAR PIC 999.
+       01  CRITERIO-DIRECCION PIC X(35).
+       77  CONTADOR-COINCIDENCIAS PIC 9(3).
+       77  OPERADOR-AUTORIZADO PIC X.
+       77  FIN-OPERADORES PIC X.
+       77  LOCK-STATUS PIC XX.
+       77  ARCHIVO-BLOQUEADO PIC X.
 
        PROCEDURE DIVISION.
        EMPIEZA-PROGRAMA.
-           OPEN I-O ARCHIVO-CLIENTES.
-           PERFORM OBTENER-REGISTRO-DE-CLIENTES.
+           PERFORM COMPRUEBA-BLOQUEO.
+           IF ARCHIVO-BLOQUEADO = "S"
+           DISPLAY "El archivo de clientes esta en uso, "
+                   "intente mas tarde."
+           ELSE
+           OPEN I-O ARCHIVO-CLIENTES
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS
+           END-IF
+           OPEN EXTEND ARCHIVO-CLIENTES-LOG
+           OPEN EXTEND ARCHIVO-CLIENTES-BAJAS
+           PERFORM PIDE-OPERADOR
+           PERFORM PIDE-MODO-ELIMINACION
+           IF MODO-ELIMINACION = "B"
+           PERFORM ELIMINACION-EN-BLOQUE
+           ELSE
+           PERFORM OBTENER-REGISTRO-DE-CLIENTES
            PERFORM ELIMINA-REGISTROS
-           UNTIL CLIENTES-ID = ZEROES.
-           CLOSE ARCHIVO-CLIENTES.
+           UNTIL CLIENTES-ID = ZEROES
+           END-IF
+           CLOSE ARCHIVO-CLIENTES
+           CLOSE ARCHIVO-CLIENTES-LOG
+           CLOSE ARCHIVO-CLIENTES-BAJAS
+           END-IF.
            FINALIZA-PROGRAMA.
-           STOP RUN.
+           GOBACK.
+
+      *Si Clientes.cbl esta a mitad de un alta, ARCHIVO-CLIENTES-LOCK
+      *existe y esta baja se rechaza en lugar de abrir el archivo
+      *mientras esta siendo escrito:
+       COMPRUEBA-BLOQUEO.
+           MOVE "N" TO ARCHIVO-BLOQUEADO.
+           OPEN INPUT ARCHIVO-CLIENTES-LOCK.
+           IF LOCK-STATUS = "00"
+           MOVE "S" TO ARCHIVO-BLOQUEADO
+           END-IF.
+           CLOSE ARCHIVO-CLIENTES-LOCK.
+
+       PIDE-OPERADOR.
+           DISPLAY PROMPT-OPERADOR "?".
+           ACCEPT OPERADOR.
+           PERFORM VALIDA-OPERADOR.
+
+      *Comprueba el operador contra la lista de operadores autorizados
+      *antes de dejarlo dar de baja ningun cliente; si el archivo de
+      *operadores no existe, SELECT OPTIONAL lo trata como vacio y por
+      *lo tanto ningun operador queda autorizado.
+       VALIDA-OPERADOR.
+           OPEN INPUT ARCHIVO-OPERADORES.
+           MOVE "N" TO OPERADOR-AUTORIZADO.
+           MOVE "1" TO FIN-OPERADORES.
+           PERFORM BUSCA-OPERADOR UNTIL FIN-OPERADORES = "0".
+           CLOSE ARCHIVO-OPERADORES.
+           IF OPERADOR-AUTORIZADO = "N"
+           DISPLAY "Operador no autorizado para dar de baja clientes."
+           PERFORM PIDE-OPERADOR
+           END-IF.
+
+       BUSCA-OPERADOR.
+           READ ARCHIVO-OPERADORES
+           AT END
+           MOVE "0" TO FIN-OPERADORES
+           NOT AT END
+           IF OP-ID = OPERADOR
+           MOVE "S" TO OPERADOR-AUTORIZADO
+           MOVE "0" TO FIN-OPERADORES
+           END-IF.
+
+      *Elige entre dar de baja un cliente por ID o en bloque por
+      *un criterio de edad o de direccion:
+       PIDE-MODO-ELIMINACION.
+           DISPLAY "Eliminar (U) un cliente por ID o (B) en bloque?".
+           ACCEPT MODO-ELIMINACION.
+           IF MODO-ELIMINACION = "b"
+           MOVE "B" TO MODO-ELIMINACION.
+           IF MODO-ELIMINACION NOT = "B"
+           MOVE "U" TO MODO-ELIMINACION.
+
+      *Recorre todo el archivo y aplica la misma confirmacion
+      *PREGUNTA-ELIMINAR a cada registro activo que cumpla el criterio:
+       ELIMINACION-EN-BLOQUE.
+           PERFORM PIDE-CRITERIO-BLOQUE.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-CLIENTE-BLOQUE.
+           PERFORM PROCESA-CLIENTES-BLOQUE
+           UNTIL FIN-DEL-ARCHIVO = "0".
+
+       PIDE-CRITERIO-BLOQUE.
+           DISPLAY "Filtrar por (E) rango de edad o (D) direccion?".
+           ACCEPT CRITERIO-ELIMINACION.
+           IF CRITERIO-ELIMINACION = "e"
+           MOVE "E" TO CRITERIO-ELIMINACION.
+           IF CRITERIO-ELIMINACION = "d"
+           MOVE "D" TO CRITERIO-ELIMINACION.
+           IF CRITERIO-ELIMINACION = "E"
+           PERFORM PIDE-RANGO-EDAD
+           ELSE
+           MOVE "D" TO CRITERIO-ELIMINACION
+           PERFORM PIDE-PATRON-DIRECCION.
+
+       PIDE-RANGO-EDAD.
+           DISPLAY "Edad minima: ".
+           ACCEPT EDAD-MINIMA.
+           DISPLAY "Edad maxima: ".
+           ACCEPT EDAD-MAXIMA.
+
+       PIDE-PATRON-DIRECCION.
+           DISPLAY "Texto a buscar en la direccion: ".
+           ACCEPT CRITERIO-DIRECCION.
+
+       LEE-SIGUIENTE-CLIENTE-BLOQUE.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+       PROCESA-CLIENTES-BLOQUE.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM EVALUA-CRITERIO-BLOQUE.
+           PERFORM LEE-SIGUIENTE-CLIENTE-BLOQUE.
+
+      *Si el registro cumple el criterio elegido, pasa por la misma
+      *confirmacion que la baja individual antes de eliminarse:
+       EVALUA-CRITERIO-BLOQUE.
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+           IF CRITERIO-ELIMINACION = "E"
+           MOVE CLIENTES-EDAD TO EDAD-COMPARAR
+           IF EDAD-COMPARAR >= EDAD-MINIMA AND
+              EDAD-COMPARAR <= EDAD-MAXIMA
+           MOVE "S" TO REGISTRO-ENCONTRADO
+           END-IF
+           ELSE
+           MOVE 0 TO CONTADOR-COINCIDENCIAS
+           INSPECT CLIENTES-DIRECCION TALLYING
+               CONTADOR-COINCIDENCIAS FOR ALL CRITERIO-DIRECCION
+           IF CONTADOR-COINCIDENCIAS > 0
+           MOVE "S" TO REGISTRO-ENCONTRADO
+           END-IF
+           END-IF.
+           IF REGISTRO-ENCONTRADO = "S"
+           PERFORM MOSTRAR-TODOS-LOS-CAMPOS
+           PERFORM PREGUNTA-ELIMINAR
+           IF SI-A-ELIMINAR = "S"
+           PERFORM ELIMINA-REGISTRO
+           END-IF
+           END-IF.
 
        OBTENER-REGISTRO-DE-CLIENTES.
            PERFORM INICIA-REGISTRO-DE-CLIENTES.
@@ -68,9 +242,7 @@
 
        ELIMINA-REGISTROS.
            PERFORM MOSTRAR-TODOS-LOS-CAMPOS.
-           MOVE "Z" TO SI-A-ELIMINAR.
-           PERFORM PREGUNTA-ELIMINAR
-           UNTIL SI-A-ELIMINAR = "S" OR "N".
+           PERFORM PREGUNTA-ELIMINAR.
            IF SI-A-ELIMINAR = "S"
            PERFORM ELIMINA-REGISTRO.
            PERFORM OBTENER-REGISTRO-DE-CLIENTES.
@@ -98,17 +270,45 @@
            DISPLAY "DIRECCION: " CLIENTES-DIRECCION.
 
        PREGUNTA-ELIMINAR.
-           DISPLAY "¿SEGURO QUE QUIERES ELIMINAR ESTE REGISTRO (S/N)?".
-           ACCEPT SI-A-ELIMINAR.
-           IF SI-A-ELIMINAR= "s"
-           MOVE "S" TO SI-A-ELIMINAR.
-           IF SI-A-ELIMINAR= "n"
-           MOVE "N" TO SI-A-ELIMINAR.
-           IF SI-A-ELIMINAR NOT = "S" AND
-           SI-A-ELIMINAR NOT = "N"
-           DISPLAY "Debes introducir S/N.".
+           MOVE "SEGURO QUE QUIERES ELIMINAR ESTE REGISTRO (S/N)?" TO
+               CONFIRMA-MENSAJE.
+           CALL "Confirma-si-no" USING CONFIRMA-MENSAJE SI-A-ELIMINAR.
 
+      *Baja logica: se marca el registro como inactivo en lugar de
+      *borrarlo fisicamente del archivo, pero antes se guarda una
+      *copia en la papelera de reciclaje por si hay que restaurarlo.
        ELIMINA-REGISTRO.
-           DELETE ARCHIVO-CLIENTES RECORD
+           PERFORM GRABA-BAJA.
+           MOVE "I" TO CLIENTES-ESTADO.
+           REWRITE CLIENTES-REGISTRO
            INVALID KEY
-           DISPLAY "Error eliminando el registro del cliente.".
+           DISPLAY "Error eliminando el registro del cliente."
+           NOT INVALID KEY
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error eliminando el registro, status: "
+                   CLIENTES-STATUS
+           ELSE
+           PERFORM GRABA-LOG-BAJA
+           END-IF.
+
+      *Copia el registro tal como esta antes de marcarlo inactivo:
+       GRABA-BAJA.
+           MOVE CLIENTES-ID TO BAJA-CLIENTES-ID.
+           MOVE CLIENTES-NOMBRE TO BAJA-CLIENTES-NOMBRE.
+           MOVE CLIENTES-APELLIDO TO BAJA-CLIENTES-APELLIDO.
+           MOVE CLIENTES-EDAD TO BAJA-CLIENTES-EDAD.
+           MOVE CLIENTES-TELEFONO TO BAJA-CLIENTES-TELEFONO.
+           MOVE CLIENTES-DIRECCION TO BAJA-CLIENTES-DIRECCION.
+           MOVE CLIENTES-ESTADO TO BAJA-CLIENTES-ESTADO.
+           MOVE CLIENTES-FECHA-ALTA TO BAJA-CLIENTES-FECHA-ALTA.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO BAJA-FECHA-BAJA.
+           MOVE OPERADOR TO BAJA-OPERADOR.
+           WRITE BAJA-REGISTRO.
+
+      *Registra la baja en el archivo de auditoria:
+       GRABA-LOG-BAJA.
+           MOVE FUNCTION CURRENT-DATE TO LOG-FECHA-HORA.
+           MOVE OPERADOR TO LOG-OPERADOR.
+           MOVE CLIENTES-ID TO LOG-CLIENTES-ID.
+           MOVE "B" TO LOG-ACCION.
+           WRITE LOG-REGISTRO.
