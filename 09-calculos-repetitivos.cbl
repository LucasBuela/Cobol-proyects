@@ -1,51 +1,90 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Generar planillas de precios por cantidad para cada
+      *          producto del archivo de productos.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculos-repetitivos.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo de productos con su precio unitario:
+       SELECT ARCHIVO-PRODUCTOS
+       ASSIGN TO "productos.dat"
+       ORGANIZATION SEQUENTIAL.
+      *Planilla de precios impresa:
+       SELECT ARCHIVO-IMPRESION
+       ASSIGN TO "precios.prn"
+       ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCHIVO-PRODUCTOS.
+           01 PRODUCTOS-REGISTRO.
+              10 PROD-CODIGO PIC X(6).
+              10 PROD-DESCRIPCION PIC X(20).
+              10 PROD-PRECIO PIC 9(5)V99.
+
+       FD  ARCHIVO-IMPRESION.
+           01 LINEA-IMPRESION PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  NUMERO PIC 99.
-       01  MULTIPLICADOR PIC 999.
-       01  RESULTADO PIC 9999.
-       01  SALIDA PIC X(10).
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CANTIDAD PIC 999.
+       77  IMPORTE PIC 9(7)V99.
+       01  LINEA-ENCABEZADO.
+           05 FILLER PIC X(10) VALUE "PRODUCTO: ".
+           05 ENC-CODIGO PIC X(6).
+           05 FILLER PIC X(3) VALUE " - ".
+           05 ENC-DESCRIPCION PIC X(20).
+       01  LINEA-DETALLE.
+           05 DET-CANTIDAD PIC ZZ9.
+           05 FILLER PIC X(3) VALUE " x ".
+           05 DET-PRECIO PIC ZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE " = ".
+           05 DET-IMPORTE PIC Z(5),ZZ9.99.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            INICIO.
-                DISPLAY "Para salir introduce 'salir' en la consola"
-                DISPLAY "Para multiplicar pulsa intro."
-                ACCEPT SALIDA.
-                IF SALIDA="salir" OR SALIDA= "SALIR"
-                    GO TO FINALIZAR
-                ELSE
-                PERFORM REINICIA-PROGRAMA.
-                PERFORM INTRODUCE-NUMERO.
-                PERFORM MOSTRAR-TABLA.
-
-            REINICIA-PROGRAMA.
-                MOVE 0 TO MULTIPLICADOR.
-
-            INTRODUCE-NUMERO.
-                DISPLAY "introduce un numero: ".
-                ACCEPT NUMERO.
-
-            MOSTRAR-TABLA.
-                DISPLAY "LA TABLA DEL " NUMERO ":".
-                PERFORM CALCULOS.
-
-            CALCULOS.
-               ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO=NUMERO * MULTIPLICADOR.
-               DISPLAY NUMERO "*" MULTIPLICADOR "=" RESULTADO.
-               IF MULTIPLICADOR < 10
-                   GO TO CALCULOS.
-               PERFORM INICIO.
-
-            FINALIZAR.
-               STOP RUN.
+       EMPIEZA-PROGRAMA.
+           OPEN INPUT ARCHIVO-PRODUCTOS.
+           OPEN OUTPUT ARCHIVO-IMPRESION.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-PRODUCTO.
+           PERFORM GENERA-TABLAS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-PRODUCTOS.
+           CLOSE ARCHIVO-IMPRESION.
+           STOP RUN.
+
+       LEE-SIGUIENTE-PRODUCTO.
+           READ ARCHIVO-PRODUCTOS
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      *Una tabla de cantidad/precio/importe (1 a 100 unidades) por
+      *cada producto leido:
+       GENERA-TABLAS.
+           PERFORM ESCRIBE-ENCABEZADO-PRODUCTO.
+           MOVE ZEROES TO CANTIDAD.
+           PERFORM CALCULOS
+           UNTIL CANTIDAD = 100.
+           PERFORM LEE-SIGUIENTE-PRODUCTO.
+
+       ESCRIBE-ENCABEZADO-PRODUCTO.
+           MOVE PROD-CODIGO TO ENC-CODIGO.
+           MOVE PROD-DESCRIPCION TO ENC-DESCRIPCION.
+           MOVE LINEA-ENCABEZADO TO LINEA-IMPRESION.
+           WRITE LINEA-IMPRESION.
+
+       CALCULOS.
+           ADD 1 TO CANTIDAD.
+           COMPUTE IMPORTE = PROD-PRECIO * CANTIDAD.
+           MOVE CANTIDAD TO DET-CANTIDAD.
+           MOVE PROD-PRECIO TO DET-PRECIO.
+           MOVE IMPORTE TO DET-IMPORTE.
+           MOVE LINEA-DETALLE TO LINEA-IMPRESION.
+           WRITE LINEA-IMPRESION.
+
        END PROGRAM Calculos-repetitivos.
