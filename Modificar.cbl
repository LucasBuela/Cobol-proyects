@@ -0,0 +1,257 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Modificar registros de clientes ya existentes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Modificar-registro.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo importado
+       COPY "DataBase.cbl".
+       COPY "DataBaseLog.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo importado.
+       COPY "Data.cbl".
+      *Archivo de auditoria de altas/bajas/modificaciones:
+       COPY "DataLog.cbl".
+
+      *Variables
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  REGISTRO-ENCONTRADO PIC X.
+       77  CAMPO-CLIENTES-ID PIC Z(5).
+       77  SI-A-GRABAR PIC X.
+       77  CAMPO-NUEVO PIC X(35).
+       01  CAMPO-MOVIMIENTO-SALDO PIC S9(7) SIGN LEADING SEPARATE
+           VALUE ZERO.
+       01  PROMPT-OPERADOR PIC X(38)
+           VALUE "Ingrese su identificador de operador: ".
+       01  OPERADOR PIC X(10).
+
+      *Limpieza del telefono, misma tecnica que
+      *Base-de-datos-clientes.cbl y Agregar-registro:
+       01  TELEFONO-LIMPIO PIC X(10).
+       01  TELEFONO-VALIDO PIC X.
+       77  TELEFONO-POSICION PIC 9(2).
+       77  TELEFONO-CARACTER PIC X.
+       77  TELEFONO-DIGITOS PIC 9(2).
+       77  TELEFONO-TOTAL-DIGITOS PIC 9(2).
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           OPEN I-O ARCHIVO-CLIENTES.
+           OPEN EXTEND ARCHIVO-CLIENTES-LOG.
+           PERFORM PIDE-OPERADOR.
+           PERFORM OBTENER-REGISTRO-DE-CLIENTES.
+           PERFORM MODIFICA-REGISTROS
+           UNTIL CLIENTES-ID = ZEROES.
+           CLOSE ARCHIVO-CLIENTES.
+           CLOSE ARCHIVO-CLIENTES-LOG.
+           GOBACK.
+
+       PIDE-OPERADOR.
+           DISPLAY PROMPT-OPERADOR "?".
+           ACCEPT OPERADOR.
+
+       OBTENER-REGISTRO-DE-CLIENTES.
+           PERFORM INICIA-REGISTRO-DE-CLIENTES.
+           PERFORM INTRODUCIR-NUMERO-ID-CLIENTES.
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+           PERFORM ENCUENTRA-REGISTRO-CLIENTES
+           UNTIL REGISTRO-ENCONTRADO = "S" OR
+           CLIENTES-ID = ZEROES.
+
+       INICIA-REGISTRO-DE-CLIENTES.
+           MOVE SPACE TO CLIENTES-REGISTRO.
+           MOVE ZEROES TO CLIENTES-ID.
+
+       INTRODUCIR-NUMERO-ID-CLIENTES.
+           DISPLAY " ".
+           DISPLAY "Ingresa el numero de ID del cliente a modificar.".
+           DISPLAY "Ingresa un numero del 1 al 99999".
+           DISPLAY "Ingresa cualquier otra cosa para salir.".
+           ACCEPT CAMPO-CLIENTES-ID.
+           MOVE CAMPO-CLIENTES-ID TO CLIENTES-ID.
+
+       ENCUENTRA-REGISTRO-CLIENTES.
+           PERFORM LEE-REGISTRO-CLIENTES.
+           IF REGISTRO-ENCONTRADO = "N"
+           DISPLAY "No se encontro ningun registro con ese ID."
+           PERFORM INTRODUCIR-NUMERO-ID-CLIENTES.
+
+       LEE-REGISTRO-CLIENTES.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ ARCHIVO-CLIENTES RECORD
+           INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+
+       MODIFICA-REGISTROS.
+           PERFORM MOSTRAR-TODOS-LOS-CAMPOS.
+           PERFORM EDITAR-CAMPOS.
+           PERFORM PREGUNTA-GRABAR.
+           IF SI-A-GRABAR = "S"
+           PERFORM GRABA-REGISTRO.
+           PERFORM OBTENER-REGISTRO-DE-CLIENTES.
+
+       MOSTRAR-TODOS-LOS-CAMPOS.
+           DISPLAY " ".
+           DISPLAY "Datos actuales del cliente:".
+           PERFORM MOSTRAR-CLIENTES-ID.
+           PERFORM MOSTRAR-CLIENTES-NOMBRE.
+           PERFORM MOSTRAR-CLIENTES-APELLIDOS.
+           PERFORM MOSTRAR-CLIENTES-EDAD.
+           PERFORM MOSTRAR-CLIENTES-TELEFONO.
+           PERFORM MOSTRAR-CLIENTES-DIRECCION.
+           PERFORM MOSTRAR-CLIENTES-FECHA-ALTA.
+           PERFORM MOSTRAR-CLIENTES-SALDO.
+           PERFORM MOSTRAR-CLIENTES-ULTIMO-CONTACTO.
+           DISPLAY " ".
+
+       MOSTRAR-CLIENTES-ID.
+           DISPLAY "ID: " CLIENTES-ID.
+       MOSTRAR-CLIENTES-NOMBRE.
+           DISPLAY "NOMBRE: " CLIENTES-NOMBRE.
+       MOSTRAR-CLIENTES-APELLIDOS.
+           DISPLAY "APELLIDOS: " CLIENTES-APELLIDO.
+       MOSTRAR-CLIENTES-EDAD.
+           DISPLAY "EDAD: " CLIENTES-EDAD.
+       MOSTRAR-CLIENTES-TELEFONO.
+           DISPLAY "TELEFONO: " CLIENTES-TELEFONO.
+       MOSTRAR-CLIENTES-DIRECCION.
+           DISPLAY "DIRECCION: " CLIENTES-DIRECCION.
+       MOSTRAR-CLIENTES-FECHA-ALTA.
+           DISPLAY "FECHA DE ALTA: " CLIENTES-FECHA-ALTA.
+       MOSTRAR-CLIENTES-SALDO.
+           DISPLAY "SALDO: " CLIENTES-SALDO.
+       MOSTRAR-CLIENTES-ULTIMO-CONTACTO.
+           DISPLAY "ULTIMO CONTACTO: " CLIENTES-FECHA-ULTIMO-CONTACTO.
+
+      *Deja en blanco cualquier campo para no modificarlo. La fecha de
+      *alta no se edita, queda fija desde que se creo el registro.
+       EDITAR-CAMPOS.
+           DISPLAY " ".
+           DISPLAY "Deja el campo en blanco para no modificarlo.".
+           MOVE SPACE TO CAMPO-NUEVO.
+           DISPLAY "Nuevo nombre: ".
+           ACCEPT CAMPO-NUEVO.
+           IF CAMPO-NUEVO NOT = SPACE
+           MOVE CAMPO-NUEVO TO CLIENTES-NOMBRE.
+
+           MOVE SPACE TO CAMPO-NUEVO.
+           DISPLAY "Nuevo apellido: ".
+           ACCEPT CAMPO-NUEVO.
+           IF CAMPO-NUEVO NOT = SPACE
+           MOVE CAMPO-NUEVO TO CLIENTES-APELLIDO.
+
+           MOVE SPACE TO CAMPO-NUEVO.
+           DISPLAY "Nueva edad: ".
+           ACCEPT CAMPO-NUEVO.
+           IF CAMPO-NUEVO NOT = SPACE
+           IF FUNCTION TRIM(CAMPO-NUEVO) IS NUMERIC
+           MOVE FUNCTION TRIM(CAMPO-NUEVO) TO CLIENTES-EDAD
+           ELSE
+           DISPLAY "La edad debe ser un numero de 0 a 999, "
+                   "no se modifico."
+           END-IF
+           END-IF.
+
+           MOVE SPACE TO CAMPO-NUEVO.
+           DISPLAY "Nuevo telefono: ".
+           ACCEPT CAMPO-NUEVO.
+           IF CAMPO-NUEVO NOT = SPACE
+           PERFORM VALIDA-TELEFONO
+           IF TELEFONO-VALIDO = "S"
+           MOVE TELEFONO-LIMPIO TO CLIENTES-TELEFONO
+           ELSE
+           DISPLAY "El telefono debe tener 10 digitos validos, "
+                   "no se modifico."
+           END-IF
+           END-IF.
+
+           MOVE SPACE TO CAMPO-NUEVO.
+           DISPLAY "Nueva direccion: ".
+           ACCEPT CAMPO-NUEVO.
+           IF CAMPO-NUEVO NOT = SPACE
+           MOVE CAMPO-NUEVO TO CLIENTES-DIRECCION.
+
+           MOVE ZERO TO CAMPO-MOVIMIENTO-SALDO.
+           DISPLAY "Movimiento de saldo (+/-, 0 para no modificar): ".
+           ACCEPT CAMPO-MOVIMIENTO-SALDO.
+           IF CAMPO-MOVIMIENTO-SALDO NOT = ZERO
+           COMPUTE CLIENTES-SALDO =
+               CLIENTES-SALDO + CAMPO-MOVIMIENTO-SALDO
+           PERFORM ALERTA-SALDO-NEGATIVO.
+
+       PREGUNTA-GRABAR.
+           DISPLAY " ".
+           PERFORM MOSTRAR-TODOS-LOS-CAMPOS.
+           DISPLAY "¿GRABAR LOS CAMBIOS DE ESTE REGISTRO (S/N)?".
+           ACCEPT SI-A-GRABAR.
+           IF SI-A-GRABAR = "s"
+           MOVE "S" TO SI-A-GRABAR.
+           IF SI-A-GRABAR NOT = "S"
+           MOVE "N" TO SI-A-GRABAR.
+
+      *Mismo chequeo de umbral que 05-Condicionales.cbl (ahi era un
+      *IF/ELSE sobre dos numeros de prueba), aplicado ahora al saldo
+      *real del cliente despues de aplicar el movimiento:
+       ALERTA-SALDO-NEGATIVO.
+           IF CLIENTES-SALDO < 0
+           DISPLAY "ALERTA: el saldo del cliente quedo en negativo: "
+                   CLIENTES-SALDO
+           END-IF.
+
+       GRABA-REGISTRO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO
+               CLIENTES-FECHA-ULTIMO-CONTACTO.
+           REWRITE CLIENTES-REGISTRO
+           INVALID KEY
+           DISPLAY "Error grabando el registro del cliente."
+           NOT INVALID KEY
+           PERFORM GRABA-LOG-MODIFICACION
+           END-REWRITE.
+
+      *Limpia el telefono de puntuacion y lo acepta solo si quedan diez
+      *digitos, con la misma tecnica que Base-de-datos-clientes.cbl:
+       VALIDA-TELEFONO.
+           PERFORM LIMPIA-TELEFONO.
+           IF TELEFONO-TOTAL-DIGITOS = 10
+           MOVE "S" TO TELEFONO-VALIDO
+           ELSE
+           MOVE "N" TO TELEFONO-VALIDO.
+
+      *Descarta todo lo que no sea digito y arma el numero limpio:
+       LIMPIA-TELEFONO.
+           MOVE SPACE TO TELEFONO-LIMPIO.
+           MOVE ZEROES TO TELEFONO-DIGITOS.
+           MOVE ZEROES TO TELEFONO-TOTAL-DIGITOS.
+           MOVE 1 TO TELEFONO-POSICION.
+           PERFORM QUITA-CARACTER-TELEFONO UNTIL TELEFONO-POSICION > 35.
+
+       QUITA-CARACTER-TELEFONO.
+           MOVE CAMPO-NUEVO (TELEFONO-POSICION:1) TO TELEFONO-CARACTER.
+           IF TELEFONO-CARACTER IS NUMERIC
+           ADD 1 TO TELEFONO-TOTAL-DIGITOS
+           IF TELEFONO-DIGITOS < 10
+           ADD 1 TO TELEFONO-DIGITOS
+           MOVE TELEFONO-CARACTER TO
+               TELEFONO-LIMPIO (TELEFONO-DIGITOS:1)
+           END-IF
+           END-IF.
+           ADD 1 TO TELEFONO-POSICION.
+
+      *Registra la modificacion en el archivo de auditoria:
+       GRABA-LOG-MODIFICACION.
+           MOVE FUNCTION CURRENT-DATE TO LOG-FECHA-HORA.
+           MOVE OPERADOR TO LOG-OPERADOR.
+           MOVE CLIENTES-ID TO LOG-CLIENTES-ID.
+           MOVE "M" TO LOG-ACCION.
+           WRITE LOG-REGISTRO.
+
+       END PROGRAM Modificar-registro.
