@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Reporte de clientes sin contacto reciente, a partir
+      *          de CLIENTES-FECHA-ULTIMO-CONTACTO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-inactividad.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo importado.
+       COPY "DataBase.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo importado.
+       COPY "Data.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CANTIDAD-MESES PIC 9(3).
+       77  CANTIDAD-DIAS PIC 9(5).
+       77  FECHA-HOY-NUM PIC 9(8).
+       77  JULIANO-HOY PIC 9(8).
+       77  JULIANO-CORTE PIC 9(8).
+       77  FECHA-CORTE-NUM PIC 9(8).
+       01  FECHA-CONTACTO-NUM PIC 9(8).
+       77  CONTADOR-INACTIVOS PIC 9(5) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM PIDE-CANTIDAD-MESES.
+           PERFORM CALCULA-FECHA-DE-CORTE.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "===== CLIENTES SIN CONTACTO HACE MAS DE "
+                   CANTIDAD-MESES " MESES =====".
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM REVISA-REGISTRO
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM MUESTRA-TOTAL.
+           CLOSE ARCHIVO-CLIENTES.
+           GOBACK.
+
+       PIDE-CANTIDAD-MESES.
+           DISPLAY "Ingrese la cantidad de meses de inactividad a "
+                   "reportar: ".
+           ACCEPT CANTIDAD-MESES.
+
+      *Igual que Reporte-actividad y Archivar-clientes, la fecha de
+      *corte se calcula pasando por el numero juliano para cruzar
+      *bien los limites de mes o de ano; un mes se toma como 30 dias,
+      *aproximacion suficiente para este reporte:
+       CALCULA-FECHA-DE-CORTE.
+           COMPUTE CANTIDAD-DIAS = CANTIDAD-MESES * 30.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-HOY-NUM.
+           COMPUTE JULIANO-HOY =
+               FUNCTION INTEGER-OF-DATE (FECHA-HOY-NUM).
+           COMPUTE JULIANO-CORTE = JULIANO-HOY - CANTIDAD-DIAS.
+           COMPUTE FECHA-CORTE-NUM =
+               FUNCTION DATE-OF-INTEGER (JULIANO-CORTE).
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      *Un cliente sin CLIENTES-FECHA-ULTIMO-CONTACTO nunca fue
+      *tocado desde el alta, asi que tambien cuenta como inactivo. Un
+      *cliente ya dado de baja no necesita que lo contacten:
+       REVISA-REGISTRO.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           IF CLIENTES-FECHA-ULTIMO-CONTACTO = SPACE
+           MOVE CLIENTES-FECHA-ALTA TO FECHA-CONTACTO-NUM
+           ELSE
+           MOVE CLIENTES-FECHA-ULTIMO-CONTACTO TO FECHA-CONTACTO-NUM
+           END-IF
+           IF FECHA-CONTACTO-NUM < FECHA-CORTE-NUM
+           PERFORM MUESTRA-CLIENTE-INACTIVO
+           END-IF
+           END-IF.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       MUESTRA-CLIENTE-INACTIVO.
+           ADD 1 TO CONTADOR-INACTIVOS.
+           DISPLAY "ID: " CLIENTES-ID
+                   "  Nombre: " CLIENTES-NOMBRE
+                   "  Ultimo contacto: " FECHA-CONTACTO-NUM.
+
+       MUESTRA-TOTAL.
+           DISPLAY " ".
+           DISPLAY "Total de clientes inactivos: " CONTADOR-INACTIVOS.
+
+       END PROGRAM Reporte-inactividad.
