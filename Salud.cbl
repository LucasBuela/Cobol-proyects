@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Chequeo general de salud del archivo de clientes:
+      *          conteo total y completitud de campos clave.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-salud.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo importado.
+       COPY "DataBase.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo importado.
+       COPY "Data.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CONTADOR-TOTAL PIC 9(6) VALUE ZEROES.
+       77  CONTADOR-TELEFONO-BLANCO PIC 9(6) VALUE ZEROES.
+       77  CONTADOR-DIRECCION-BLANCA PIC 9(6) VALUE ZEROES.
+       77  CONTADOR-ID-NO-NUMERICO PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM APERTURA.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM REVISA-REGISTRO
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM MUESTRA-RESUMEN.
+           PERFORM CIERRE.
+           GOBACK.
+
+       APERTURA.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS
+           END-IF.
+
+       CIERRE.
+           CLOSE ARCHIVO-CLIENTES.
+
+      *Recorre el archivo secuencialmente igual que LEE-REGISTRO-
+      *CLIENTES de Delete.cbl, pero avanzando en lugar de buscar
+      *por ID:
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+       REVISA-REGISTRO.
+           ADD 1 TO CONTADOR-TOTAL.
+           IF CLIENTES-TELEFONO = SPACE
+           ADD 1 TO CONTADOR-TELEFONO-BLANCO
+           END-IF.
+           IF CLIENTES-DIRECCION = SPACE
+           ADD 1 TO CONTADOR-DIRECCION-BLANCA
+           END-IF.
+           IF CLIENTES-ID NOT NUMERIC
+           ADD 1 TO CONTADOR-ID-NO-NUMERICO
+           END-IF.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       MUESTRA-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "===== SALUD DEL ARCHIVO DE CLIENTES =====".
+           DISPLAY "Total de registros: " CONTADOR-TOTAL.
+           DISPLAY "Telefono en blanco: " CONTADOR-TELEFONO-BLANCO.
+           DISPLAY "Direccion en blanco: " CONTADOR-DIRECCION-BLANCA.
+           DISPLAY "ID no numerico: " CONTADOR-ID-NO-NUMERICO.
+
+       END PROGRAM Reporte-salud.
