@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Comparar las altas grabadas por Agregar-registro
+      *          contra el total visto en el ultimo listado completo
+      *          de Consultar-registro, para detectar un WRITE
+      *          fallido a mitad de una carga.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconciliar-clientes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Altas grabadas en la ultima ejecucion de Agregar-registro:
+       COPY "DataBaseAltasSesion.cbl".
+      *Total visto en el ultimo listado completo (modo L):
+       COPY "DataBaseListadoTotal.cbl".
+      *Total esperado segun la reconciliacion anterior:
+       COPY "DataBaseEsperado.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "DataAltasSesion.cbl".
+       COPY "DataListadoTotal.cbl".
+       COPY "DataEsperado.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  ALTAS-SESION-STATUS PIC XX.
+       77  LISTADO-TOTAL-STATUS PIC XX.
+       77  ESPERADO-STATUS PIC XX.
+       77  ALTAS-DE-LA-SESION PIC 9(6).
+       77  TOTAL-DEL-LISTADO PIC 9(6).
+       77  TOTAL-ANTERIOR PIC 9(6).
+       77  TOTAL-ESPERADO-CALCULADO PIC 9(6).
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           DISPLAY " ".
+           DISPLAY "===== RECONCILIACION DE CLIENTES =====".
+           PERFORM LEE-ALTAS-SESION.
+           PERFORM LEE-LISTADO-TOTAL.
+           PERFORM LEE-TOTAL-ANTERIOR.
+           COMPUTE TOTAL-ESPERADO-CALCULADO =
+               TOTAL-ANTERIOR + ALTAS-DE-LA-SESION.
+           DISPLAY "Total anterior:        " TOTAL-ANTERIOR.
+           DISPLAY "Altas de esta sesion:  " ALTAS-DE-LA-SESION.
+           DISPLAY "Total esperado:        " TOTAL-ESPERADO-CALCULADO.
+           DISPLAY "Total del ultimo listado: " TOTAL-DEL-LISTADO.
+           IF TOTAL-ESPERADO-CALCULADO = TOTAL-DEL-LISTADO
+           DISPLAY "Conciliado: los totales coinciden."
+           ELSE
+           DISPLAY "ATENCION: los totales NO coinciden, revise si "
+                   "alguna alta no se grabo.".
+           PERFORM GRABA-TOTAL-ESPERADO.
+           GOBACK.
+
+       LEE-ALTAS-SESION.
+           MOVE ZEROES TO ALTAS-DE-LA-SESION.
+           OPEN INPUT ARCHIVO-ALTAS-SESION.
+           IF ALTAS-SESION-STATUS = "00"
+           READ ARCHIVO-ALTAS-SESION
+           MOVE ALTAS-SESION-CANTIDAD TO ALTAS-DE-LA-SESION
+           END-IF.
+           CLOSE ARCHIVO-ALTAS-SESION.
+
+       LEE-LISTADO-TOTAL.
+           MOVE ZEROES TO TOTAL-DEL-LISTADO.
+           OPEN INPUT ARCHIVO-LISTADO-TOTAL.
+           IF LISTADO-TOTAL-STATUS = "00"
+           READ ARCHIVO-LISTADO-TOTAL
+           MOVE LISTADO-TOTAL-CANTIDAD TO TOTAL-DEL-LISTADO
+           END-IF.
+           CLOSE ARCHIVO-LISTADO-TOTAL.
+
+      *El total esperado queda de la ejecucion anterior de este mismo
+      *programa; si nunca se corrio, arranca en cero.
+       LEE-TOTAL-ANTERIOR.
+           MOVE ZEROES TO TOTAL-ANTERIOR.
+           OPEN INPUT ARCHIVO-TOTAL-ESPERADO.
+           IF ESPERADO-STATUS = "00"
+           READ ARCHIVO-TOTAL-ESPERADO
+           MOVE ESPERADO-CANTIDAD TO TOTAL-ANTERIOR
+           END-IF.
+           CLOSE ARCHIVO-TOTAL-ESPERADO.
+
+      *Deja el total real del listado como base para la proxima
+      *reconciliacion, coincida o no, para que un desfase ya avisado
+      *no se siga arrastrando de corrida en corrida:
+       GRABA-TOTAL-ESPERADO.
+           MOVE TOTAL-DEL-LISTADO TO ESPERADO-CANTIDAD.
+           OPEN OUTPUT ARCHIVO-TOTAL-ESPERADO.
+           WRITE ESPERADO-REGISTRO.
+           CLOSE ARCHIVO-TOTAL-ESPERADO.
+
+       END PROGRAM Reconciliar-clientes.
