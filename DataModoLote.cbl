@@ -0,0 +1,4 @@
+      *Marca de corrida por lotes: solo se comprueba si el archivo
+      *existe, el contenido no se usa.
+       FD  ARCHIVO-MODO-LOTE.
+           01 MODO-LOTE-REGISTRO PIC X(10).
