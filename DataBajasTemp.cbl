@@ -0,0 +1,14 @@
+      *Copia de trabajo de las bajas que todavia estan dentro del
+      *plazo de retencion, mientras se reconstruye la papelera.
+       FD  ARCHIVO-BAJAS-TEMP.
+           01 BAJA-TEMP-REGISTRO.
+              10 BAJA-TEMP-CLIENTES-ID PIC X(6).
+              10 BAJA-TEMP-CLIENTES-NOMBRE PIC X(25).
+              10 BAJA-TEMP-CLIENTES-APELLIDO PIC X(35).
+              10 BAJA-TEMP-CLIENTES-EDAD PIC 9(3) COMP-3.
+              10 BAJA-TEMP-CLIENTES-TELEFONO PIC X(10).
+              10 BAJA-TEMP-CLIENTES-DIRECCION PIC X(35).
+              10 BAJA-TEMP-CLIENTES-ESTADO PIC X(1).
+              10 BAJA-TEMP-CLIENTES-FECHA-ALTA PIC X(8).
+              10 BAJA-TEMP-FECHA-BAJA PIC X(8).
+              10 BAJA-TEMP-OPERADOR PIC X(10).
