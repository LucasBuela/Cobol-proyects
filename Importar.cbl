@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Carga masiva de clientes desde un archivo CSV, como
+      *          contrapartida de Exportar.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Importar-csv.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo importado
+       COPY "DataBase.cbl".
+       COPY "DataBaseLog.cbl".
+      *Archivo de checkpoint para reanudar la carga si se interrumpe:
+       COPY "DataBaseCheckpoint.cbl".
+      *Control de la secuencia de alta, para el visor de "recientes":
+       COPY "DataBaseSecuencia.cbl".
+      *Archivo de entrada con los clientes a cargar:
+       SELECT ARCHIVO-CSV
+       ASSIGN TO "carga.csv"
+       ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Archivo importado.
+       COPY "Data.cbl".
+      *Archivo de auditoria de altas/bajas/modificaciones:
+       COPY "DataLog.cbl".
+      *Archivo de checkpoint para reanudar la carga si se interrumpe:
+       COPY "DataCheckpoint.cbl".
+       COPY "DataSecuencia.cbl".
+
+       FD  ARCHIVO-CSV.
+           01 LINEA-CSV PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  CHECKPOINT-STATUS PIC XX.
+       77  SECUENCIA-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CONTADOR-CARGADOS PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-RECHAZADOS PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-DUPLICADOS PIC 9(5) VALUE ZEROES.
+       77  ID-DUPLICADO PIC X.
+       77  CAMPO-EDAD-CSV PIC 9(3).
+       77  CONTADOR-LINEA PIC 9(7) VALUE ZEROES.
+       77  LINEA-DE-REINICIO PIC 9(7) VALUE ZEROES.
+       77  LINEAS-DESDE-CHECKPOINT PIC 9(3) VALUE ZEROES.
+       77  CHECKPOINT-INTERVALO PIC 9(2) VALUE 10.
+       01  PROMPT-OPERADOR PIC X(38)
+           VALUE "Ingrese su identificador de operador: ".
+       01  OPERADOR PIC X(10).
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           OPEN INPUT ARCHIVO-CSV.
+           OPEN I-O ARCHIVO-CLIENTES.
+           OPEN EXTEND ARCHIVO-CLIENTES-LOG.
+           PERFORM PIDE-OPERADOR.
+           PERFORM LEE-CHECKPOINT.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-LINEA.
+           PERFORM CARGA-REGISTROS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-CSV.
+           CLOSE ARCHIVO-CLIENTES.
+           CLOSE ARCHIVO-CLIENTES-LOG.
+           DELETE FILE ARCHIVO-CHECKPOINT-CSV.
+           DISPLAY "Clientes cargados: " CONTADOR-CARGADOS.
+           DISPLAY "Registros rechazados (nombre en blanco): "
+                   CONTADOR-RECHAZADOS.
+           DISPLAY "Registros con ID duplicado (omitidos): "
+                   CONTADOR-DUPLICADOS.
+           GOBACK.
+
+       PIDE-OPERADOR.
+           DISPLAY PROMPT-OPERADOR "?".
+           ACCEPT OPERADOR.
+
+      *Si una carga anterior quedo a mitad de camino, retoma desde la
+      *ultima linea grabada en el checkpoint:
+       LEE-CHECKPOINT.
+           OPEN INPUT ARCHIVO-CHECKPOINT-CSV.
+           READ ARCHIVO-CHECKPOINT-CSV
+               AT END
+               CONTINUE
+               NOT AT END
+               MOVE CHECKPOINT-LINEA TO LINEA-DE-REINICIO
+           END-READ.
+           CLOSE ARCHIVO-CHECKPOINT-CSV.
+           IF LINEA-DE-REINICIO > 0
+           DISPLAY "Se reanuda la carga a partir de la linea "
+                   LINEA-DE-REINICIO.
+
+       LEE-SIGUIENTE-LINEA.
+           READ ARCHIVO-CSV
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+           IF FIN-DEL-ARCHIVO = "1"
+           ADD 1 TO CONTADOR-LINEA.
+
+       CARGA-REGISTROS.
+           IF CONTADOR-LINEA > LINEA-DE-REINICIO
+           PERFORM PROCESA-LINEA-CSV
+           PERFORM AVANZA-CHECKPOINT
+           END-IF.
+           PERFORM LEE-SIGUIENTE-LINEA.
+
+       PROCESA-LINEA-CSV.
+           PERFORM ARMA-REGISTRO-DESDE-CSV.
+           IF CLIENTES-NOMBRE = SPACE
+           DISPLAY "Nombre en blanco, se rechaza el registro: "
+                   LINEA-CSV
+           ADD 1 TO CONTADOR-RECHAZADOS
+           ELSE
+           IF CAMPO-EDAD-CSV NOT NUMERIC
+           DISPLAY "Edad invalida, se rechaza el registro: "
+                   LINEA-CSV
+           ADD 1 TO CONTADOR-RECHAZADOS
+           ELSE
+           MOVE CAMPO-EDAD-CSV TO CLIENTES-EDAD
+           PERFORM COMPRUEBA-ID-DUPLICADO
+           IF ID-DUPLICADO = "S"
+           DISPLAY "Ya existe un cliente con ese ID, se omite: "
+                   CLIENTES-ID
+           ADD 1 TO CONTADOR-DUPLICADOS
+           ELSE
+           PERFORM GRABA-REGISTRO
+           END-IF
+           END-IF
+           END-IF.
+
+      *Graba el numero de linea procesado cada CHECKPOINT-INTERVALO
+      *lineas, para no golpear el disco en cada registro:
+       AVANZA-CHECKPOINT.
+           ADD 1 TO LINEAS-DESDE-CHECKPOINT.
+           IF LINEAS-DESDE-CHECKPOINT >= CHECKPOINT-INTERVALO
+           PERFORM GRABA-CHECKPOINT
+           MOVE ZEROES TO LINEAS-DESDE-CHECKPOINT
+           END-IF.
+
+       GRABA-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT-CSV.
+           MOVE CONTADOR-LINEA TO CHECKPOINT-LINEA.
+           WRITE CHECKPOINT-REGISTRO.
+           CLOSE ARCHIVO-CHECKPOINT-CSV.
+
+      *Separa la linea CSV en los campos del registro compartido:
+       ARMA-REGISTRO-DESDE-CSV.
+           MOVE SPACE TO CLIENTES-REGISTRO.
+           MOVE ZEROES TO CAMPO-EDAD-CSV.
+           UNSTRING LINEA-CSV DELIMITED BY ","
+               INTO CLIENTES-ID
+                    CLIENTES-NOMBRE
+                    CLIENTES-APELLIDO
+                    CAMPO-EDAD-CSV
+                    CLIENTES-TELEFONO
+                    CLIENTES-DIRECCION
+           END-UNSTRING.
+
+      *Misma logica de duplicados que Clientes.cbl:
+       COMPRUEBA-ID-DUPLICADO.
+           READ ARCHIVO-CLIENTES RECORD
+           INVALID KEY
+           MOVE "N" TO ID-DUPLICADO
+           NOT INVALID KEY
+           MOVE "S" TO ID-DUPLICADO.
+
+       GRABA-REGISTRO.
+           MOVE "A" TO CLIENTES-ESTADO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CLIENTES-FECHA-ALTA.
+           PERFORM ASIGNA-SECUENCIA.
+           WRITE CLIENTES-REGISTRO
+           INVALID KEY
+           DISPLAY "Error grabando el cliente, se omite: "
+                   CLIENTES-ID
+           NOT INVALID KEY
+           PERFORM GRABA-LOG-ALTA
+           ADD 1 TO CONTADOR-CARGADOS
+           END-WRITE.
+
+      *Misma tecnica que Agregar-registro para asignar una secuencia
+      *unica antes de grabar (la clave alterna CLIENTES-SECUENCIA no
+      *admite duplicados):
+       ASIGNA-SECUENCIA.
+           MOVE ZEROES TO SECUENCIA-ACTUAL.
+           OPEN INPUT ARCHIVO-SECUENCIA.
+           IF SECUENCIA-STATUS = "00"
+           READ ARCHIVO-SECUENCIA
+           END-IF.
+           CLOSE ARCHIVO-SECUENCIA.
+           ADD 1 TO SECUENCIA-ACTUAL.
+           MOVE SECUENCIA-ACTUAL TO CLIENTES-SECUENCIA.
+           OPEN OUTPUT ARCHIVO-SECUENCIA.
+           WRITE SECUENCIA-REGISTRO.
+           CLOSE ARCHIVO-SECUENCIA.
+
+      *Registra el alta en el archivo de auditoria:
+       GRABA-LOG-ALTA.
+           MOVE FUNCTION CURRENT-DATE TO LOG-FECHA-HORA.
+           MOVE OPERADOR TO LOG-OPERADOR.
+           MOVE CLIENTES-ID TO LOG-CLIENTES-ID.
+           MOVE "A" TO LOG-ACCION.
+           WRITE LOG-REGISTRO.
+
+       END PROGRAM Importar-csv.
