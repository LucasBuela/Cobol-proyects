@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Restaurar un cliente desde la papelera de reciclaje.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Restaurar-registro.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo importado
+       COPY "DataBase.cbl".
+       COPY "DataBaseLog.cbl".
+       COPY "DataBaseBajas.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo importado.
+       COPY "Data.cbl".
+      *Archivo de auditoria de altas/bajas/modificaciones:
+       COPY "DataLog.cbl".
+      *Papelera de reciclaje de bajas:
+       COPY "DataBajas.cbl".
+
+      *Variables
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  BAJA-ENCONTRADA PIC X.
+       77  FIN-PAPELERA PIC X.
+       77  CAMPO-CLIENTES-ID PIC Z(5).
+       01  PROMPT-OPERADOR PIC X(38)
+           VALUE "Ingrese su identificador de operador: ".
+       01  OPERADOR PIC X(10).
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           OPEN I-O ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS.
+           OPEN EXTEND ARCHIVO-CLIENTES-LOG.
+           PERFORM PIDE-OPERADOR.
+           PERFORM PIDE-CLIENTES-ID.
+           PERFORM INTENTA-RESTAURAR
+           UNTIL CLIENTES-ID = ZEROES.
+           CLOSE ARCHIVO-CLIENTES.
+           CLOSE ARCHIVO-CLIENTES-LOG.
+           GOBACK.
+
+       PIDE-OPERADOR.
+           DISPLAY PROMPT-OPERADOR "?".
+           ACCEPT OPERADOR.
+
+       PIDE-CLIENTES-ID.
+           DISPLAY " ".
+           DISPLAY "Ingresa el ID del cliente a restaurar.".
+           DISPLAY "Ingresa un numero del 1 al 99999".
+           DISPLAY "Ingresa cualquier otra cosa para salir.".
+           ACCEPT CAMPO-CLIENTES-ID.
+           MOVE CAMPO-CLIENTES-ID TO CLIENTES-ID.
+
+      *La papelera es secuencial: se recorre entera cada vez, quedandose
+      *con la ultima baja registrada de ese ID (la mas reciente).
+       INTENTA-RESTAURAR.
+           OPEN INPUT ARCHIVO-CLIENTES-BAJAS.
+           MOVE "N" TO BAJA-ENCONTRADA.
+           MOVE "1" TO FIN-PAPELERA.
+           PERFORM LEE-SIGUIENTE-BAJA UNTIL FIN-PAPELERA = "0".
+           CLOSE ARCHIVO-CLIENTES-BAJAS.
+           IF BAJA-ENCONTRADA = "N"
+           DISPLAY "No hay ninguna baja registrada con ese ID."
+           ELSE
+           PERFORM RESTAURA-REGISTRO
+           END-IF.
+           PERFORM PIDE-CLIENTES-ID.
+
+      *Solo marca que hubo coincidencia: RESTAURA-REGISTRO se llama una
+      *sola vez, despues de terminar el recorrido, para quedarse con la
+      *ultima baja de ese ID en lugar de restaurar (y auditar) una vez
+      *por cada baja anterior encontrada:
+       LEE-SIGUIENTE-BAJA.
+           READ ARCHIVO-CLIENTES-BAJAS
+           AT END
+           MOVE "0" TO FIN-PAPELERA
+           NOT AT END
+           IF BAJA-CLIENTES-ID = CLIENTES-ID
+           MOVE "S" TO BAJA-ENCONTRADA
+           END-IF.
+
+      *El registro vivo sigue existiendo (baja logica), asi que
+      *restaurar es reactivarlo con REWRITE en lugar de un nuevo WRITE:
+       RESTAURA-REGISTRO.
+           READ ARCHIVO-CLIENTES RECORD
+           INVALID KEY
+           DISPLAY "El cliente ya no existe en el archivo activo."
+           NOT INVALID KEY
+           MOVE "A" TO CLIENTES-ESTADO
+           REWRITE CLIENTES-REGISTRO
+           INVALID KEY
+           DISPLAY "Error restaurando el registro del cliente."
+           NOT INVALID KEY
+           PERFORM GRABA-LOG-RESTAURACION.
+
+      *Registra la restauracion en el archivo de auditoria:
+       GRABA-LOG-RESTAURACION.
+           MOVE FUNCTION CURRENT-DATE TO LOG-FECHA-HORA.
+           MOVE OPERADOR TO LOG-OPERADOR.
+           MOVE CLIENTES-ID TO LOG-CLIENTES-ID.
+           MOVE "R" TO LOG-ACCION.
+           WRITE LOG-REGISTRO.
+
+       END PROGRAM Restaurar-registro.
