@@ -0,0 +1,4 @@
+      *Total de clientes esperado segun la ultima reconciliacion.
+       FD  ARCHIVO-TOTAL-ESPERADO.
+           01 ESPERADO-REGISTRO.
+              10 ESPERADO-CANTIDAD PIC 9(6).
