@@ -0,0 +1,6 @@
+      *Definicion del archivo de bloqueo (lock) de ARCHIVO-CLIENTES
+      *(uso compartido).
+       SELECT OPTIONAL ARCHIVO-CLIENTES-LOCK
+       ASSIGN TO "clientes.lck"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS LOCK-STATUS.
