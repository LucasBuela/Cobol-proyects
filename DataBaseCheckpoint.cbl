@@ -0,0 +1,6 @@
+      *Definicion del archivo de checkpoint de la carga masiva de
+      *clientes (uso compartido).
+       SELECT OPTIONAL ARCHIVO-CHECKPOINT-CSV
+       ASSIGN TO "carga_checkpoint.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS CHECKPOINT-STATUS.
