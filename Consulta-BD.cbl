@@ -5,76 +5,607 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. BASE-DE-DATOS-CLIENTES.
+       PROGRAM-ID. Consultar-registro.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
        COPY "DataBase.cbl".
+      *Bloqueo de ARCHIVO-CLIENTES (para no leer mientras esta en alta):
+       COPY "DataBaseLock.cbl".
+      *Aviso de corrida por lotes dejado por Proceso-nocturno:
+       COPY "DataBaseModoLote.cbl".
+      *Control de la secuencia de alta, para el modo "recientes":
+       COPY "DataBaseSecuencia.cbl".
+      *Control del total visto en el ultimo listado completo:
+       COPY "DataBaseListadoTotal.cbl".
+      *Archivo de salida para el listado impreso (modo Reporte):
+       SELECT OPTIONAL ARCHIVO-IMPRESION
+       ASSIGN TO "clientes.prn"
+       ORGANIZATION LINE SEQUENTIAL.
+      *Archivo intermedio usado por el SORT (modo Orden):
+       SELECT ARCHIVO-ORDEN
+       ASSIGN TO "clientes.srt".
+      *Archivo de salida del listado ordenado (modo Orden):
+       SELECT ARCHIVO-SALIDA-ORDEN
+       ASSIGN TO "clientes.ord"
+       ORGANIZATION SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
       *Datos a almacenar de los usuarios:
        COPY "Data.cbl".
+       COPY "DataLock.cbl".
+       COPY "DataModoLote.cbl".
+       COPY "DataSecuencia.cbl".
+       COPY "DataListadoTotal.cbl".
+
+       FD  ARCHIVO-IMPRESION.
+           01 LINEA-IMPRESION PIC X(150).
+
+      *Archivo intermedio usado por el SORT (misma forma que
+      *CLIENTES-REGISTRO, con otro nombre para evitar duplicados; tiene
+      *que mantenerse igual campo por campo a Data.cbl porque el SORT
+      *USING/GIVING copia el registro byte a byte, sin USAGE-aware):
+       SD  ARCHIVO-ORDEN.
+           01 ORDEN-REGISTRO.
+              10 ORDEN-ID PIC X(6).
+              10 ORDEN-NOMBRE PIC X(25).
+              10 ORDEN-APELLIDO PIC X(35).
+              10 ORDEN-EDAD PIC 9(3) COMP-3.
+              10 ORDEN-TELEFONO PIC X(10).
+              10 ORDEN-DIRECCION PIC X(35).
+              10 ORDEN-ESTADO PIC X(1).
+              10 ORDEN-FECHA-ALTA PIC X(8).
+              10 ORDEN-SECUENCIA PIC 9(6).
+              10 ORDEN-FECHA-NACIMIENTO PIC X(8).
+              10 ORDEN-PAIS PIC X(20).
+              10 ORDEN-CODIGO-POSTAL PIC X(10).
+              10 ORDEN-EMAIL PIC X(50).
+              10 ORDEN-DNI PIC X(9).
+              10 ORDEN-SALDO PIC S9(7) COMP-3.
+              10 ORDEN-FECHA-ULTIMO-CONTACTO PIC X(8).
+
+       FD  ARCHIVO-SALIDA-ORDEN.
+           01 SALIDA-ORDEN-REGISTRO.
+              10 SALIDA-ID PIC X(6).
+              10 SALIDA-NOMBRE PIC X(25).
+              10 SALIDA-APELLIDO PIC X(35).
+              10 SALIDA-EDAD PIC 9(3) COMP-3.
+              10 SALIDA-TELEFONO PIC X(10).
+              10 SALIDA-DIRECCION PIC X(35).
+              10 SALIDA-ESTADO PIC X(1).
+              10 SALIDA-FECHA-ALTA PIC X(8).
+              10 SALIDA-SECUENCIA PIC 9(6).
+              10 SALIDA-FECHA-NACIMIENTO PIC X(8).
+              10 SALIDA-PAIS PIC X(20).
+              10 SALIDA-CODIGO-POSTAL PIC X(10).
+              10 SALIDA-EMAIL PIC X(50).
+              10 SALIDA-DNI PIC X(9).
+              10 SALIDA-SALDO PIC S9(7) COMP-3.
+              10 SALIDA-FECHA-ULTIMO-CONTACTO PIC X(8).
 
        WORKING-STORAGE SECTION.
-      *Presentacion del registro en consola:
-       01  PRESENTACION.
-           05 TEXTO-ID PIC X(3) VALUE "ID:".
-           05 MUESTRA-ID PIC X(7).
-           05 TEXTO-NOMBRE PIC X(7) VALUE "Nombre:".
-           05 MUESTRA-NOMBRE PIC X(15).
-           05 TEXTO-APELLIDO PIC X(11) VALUE "Apellido:".
-           05 MUESTRA-APELLIDO PIC X(20).
-           05 TEXTO-EDAD PIC X(5) VALUE "EDAD:".
-           05 MUESTRA-EDAD PIC X(4).
-           05 TEXTO-TELEFONO PIC X(9) VALUE "TELEFONO:".
-           05 MUESTRA-TELEFONO PIC X(10).
-           05 TEXTO-DIRECCION PIC X(10) VALUE "Direccion:".
-           05 MUESTRA-DIRECCION PIC X(36).
+       77  CLIENTES-STATUS PIC XX.
+       77  LOCK-STATUS PIC XX.
+       77  ARCHIVO-BLOQUEADO PIC X.
+       77  MODO-LOTE-STATUS PIC XX.
+       77  SECUENCIA-STATUS PIC XX.
+       77  LISTADO-TOTAL-STATUS PIC XX.
+       77  CONTADOR-TOTAL-LISTADO PIC 9(6) VALUE ZEROES.
+      *Presentacion del registro en consola: se arma con STRING y
+      *FUNCTION TRIM directamente sobre los campos de Data.cbl, en
+      *lugar de copiar cada campo a un 05-level de ancho fijo propio,
+      *asi un campo nuevo en el copybook no requiere ademas editar a
+      *mano el ancho de una copia aca:
+       01  LINEA-PRESENTACION PIC X(250).
+       77  CAMPO-EDAD-MUESTRA PIC 999.
+       77  CAMPO-SALDO-MUESTRA PIC S9(7) SIGN LEADING SEPARATE.
 
            01 FIN-DEL-ARCHIVO PIC X.
            01 MAXIMO-REGISTROS PIC 99.
            01 GUARDA-ENTER PIC X.
+           01 MODO-CONSULTA PIC X.
+           77 CAMPO-CLIENTES-ID PIC Z(5).
+           01 NUM-PAGINA PIC 999 VALUE ZEROES.
+           01 LINEAS-POR-PAGINA PIC 99 VALUE 50.
+           01 ENCABEZADO-REPORTE.
+              05 FILLER PIC X(20) VALUE "LISTADO DE CLIENTES".
+              05 FILLER PIC X(9) VALUE " - Pagina".
+              05 ENC-PAGINA PIC ZZ9.
+           01 LINEA-SEPARADORA PIC X(40) VALUE ALL "-".
+           01 CRITERIO-ORDEN PIC X.
+           01 CRITERIO-APELLIDO PIC X(35).
+           01 CRITERIO-APELLIDO-PARCIAL PIC X(35).
+           77 CONTADOR-COINCIDENCIAS-PARCIAL PIC 9(3).
+           01 CRITERIO-TELEFONO PIC X(10).
+           01 EDAD-COMPARAR-RESUMEN PIC 999.
+           01 CONTADOR-0-18 PIC 9(5) VALUE ZEROES.
+           01 CONTADOR-19-35 PIC 9(5) VALUE ZEROES.
+           01 CONTADOR-36-60 PIC 9(5) VALUE ZEROES.
+           01 CONTADOR-61-MAS PIC 9(5) VALUE ZEROES.
+           01 CANTIDAD-RECIENTES PIC 999.
+           01 UMBRAL-SECUENCIA PIC 9(6).
+      *Parametro de linea de comandos para corridas desatendidas, que
+      *evita las pausas de PULSAR-ENTER cuando lo llama un programador
+      *de tareas en lugar de un operador sentado en la terminal:
+           01 PARAMETRO-LINEA-COMANDOS PIC X(20).
+           01 MODO-DESATENDIDO PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        EMPIEZA-PROGRAMA.
-           PERFORM APERTURA.
            MOVE ZEROES TO MAXIMO-REGISTROS.
+           PERFORM PIDE-PARAMETRO-LINEA-COMANDOS.
+           PERFORM COMPRUEBA-BLOQUEO.
+           IF ARCHIVO-BLOQUEADO = "S"
+           DISPLAY "El archivo de clientes esta en uso, "
+                   "intente mas tarde."
+           ELSE
+           PERFORM PIDE-MODO-CONSULTA
+           IF MODO-CONSULTA = "O"
+           PERFORM LISTA-ORDENADA
+           ELSE
+           PERFORM APERTURA
+           IF MODO-CONSULTA = "I"
+           PERFORM BUSCA-POR-ID
+           ELSE IF MODO-CONSULTA = "R"
+           PERFORM GENERA-REPORTE
+           ELSE IF MODO-CONSULTA = "A"
+           PERFORM BUSCA-POR-APELLIDO
+           ELSE IF MODO-CONSULTA = "P"
+           PERFORM BUSCA-POR-APELLIDO-PARCIAL
+           ELSE IF MODO-CONSULTA = "T"
+           PERFORM BUSCA-POR-TELEFONO
+           ELSE IF MODO-CONSULTA = "S"
+           PERFORM GENERA-RESUMEN-EDADES
+           ELSE IF MODO-CONSULTA = "N"
+           PERFORM MUESTRA-RECIENTES
+           ELSE
+           PERFORM LISTA-COMPLETA
+           END-IF
+           PERFORM CIERRE-ARCHIVO
+           END-IF
+           END-IF.
+       PROGRAM-DONE.
+           GOBACK.
+
+      *Si se invoca con el modificador -B (desatendido), no se hacen
+      *las pausas de PULSAR-ENTER, para que un programador de tareas
+      *pueda correr el reporte de un tiron durante la noche:
+       PIDE-PARAMETRO-LINEA-COMANDOS.
+           MOVE SPACE TO PARAMETRO-LINEA-COMANDOS.
+           ACCEPT PARAMETRO-LINEA-COMANDOS FROM COMMAND-LINE.
+           IF PARAMETRO-LINEA-COMANDOS = "-B" OR "-b"
+           MOVE "S" TO MODO-DESATENDIDO
+           END-IF.
+           PERFORM COMPRUEBA-MODO-LOTE.
+
+      *Cuando este programa lo invoca Proceso-nocturno con un CALL, la
+      *linea de comandos de este proceso es la de Proceso-nocturno, no
+      *un "-B" propio, asi que el modo desatendido se confirma tambien
+      *por el archivo de aviso que Proceso-nocturno deja antes del
+      *CALL en lugar de depender solo de COMMAND-LINE:
+       COMPRUEBA-MODO-LOTE.
+           OPEN INPUT ARCHIVO-MODO-LOTE.
+           IF MODO-LOTE-STATUS = "00"
+           MOVE "S" TO MODO-DESATENDIDO
+           END-IF.
+           CLOSE ARCHIVO-MODO-LOTE.
+
+      *Si Clientes.cbl esta a mitad de un alta, ARCHIVO-CLIENTES-LOCK
+      *existe y esta consulta se rechaza en lugar de leer el archivo
+      *mientras esta siendo escrito:
+       COMPRUEBA-BLOQUEO.
+           MOVE "N" TO ARCHIVO-BLOQUEADO.
+           OPEN INPUT ARCHIVO-CLIENTES-LOCK.
+           IF LOCK-STATUS = "00"
+           MOVE "S" TO ARCHIVO-BLOQUEADO
+           END-IF.
+           CLOSE ARCHIVO-CLIENTES-LOCK.
+
+      *En corridas desatendidas (-B) no se puede esperar una respuesta
+      *por teclado: se fuerza el modo Reporte sin pasar por el ACCEPT:
+       PIDE-MODO-CONSULTA.
+           IF MODO-DESATENDIDO = "S"
+           MOVE "R" TO MODO-CONSULTA
+           ELSE
+           PERFORM PIDE-MODO-CONSULTA-INTERACTIVO
+           END-IF.
+
+      *Elige entre listar todo el archivo, buscar un cliente, generar
+      *un listado impreso desatendido u ordenar el listado:
+       PIDE-MODO-CONSULTA-INTERACTIVO.
+           DISPLAY "Seleccione modo de consulta:".
+           DISPLAY "(L) Listar todos los clientes.".
+           DISPLAY "(I) Buscar un cliente por ID.".
+           DISPLAY "(R) Generar listado impreso (sin pausas).".
+           DISPLAY "(O) Listar ordenado por apellido o edad.".
+           DISPLAY "(A) Buscar clientes por apellido.".
+           DISPLAY "(P) Buscar clientes por parte del apellido.".
+           DISPLAY "(T) Buscar un cliente por telefono.".
+           DISPLAY "(S) Resumen de clientes por rango de edad.".
+           DISPLAY "(N) Ver los ultimos clientes agregados.".
+           ACCEPT MODO-CONSULTA.
+           IF MODO-CONSULTA = "i"
+           MOVE "I" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "r"
+           MOVE "R" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "o"
+           MOVE "O" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "a"
+           MOVE "A" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "p"
+           MOVE "P" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "t"
+           MOVE "T" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "s"
+           MOVE "S" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "n"
+           MOVE "N" TO MODO-CONSULTA.
+           IF MODO-CONSULTA NOT = "I" AND MODO-CONSULTA NOT = "R" AND
+           MODO-CONSULTA NOT = "O" AND MODO-CONSULTA NOT = "A" AND
+           MODO-CONSULTA NOT = "P" AND MODO-CONSULTA NOT = "T" AND
+           MODO-CONSULTA NOT = "S" AND MODO-CONSULTA NOT = "N"
+           MOVE "L" TO MODO-CONSULTA.
+
+      *Ordena el archivo de clientes por apellido o por edad usando
+      *SORT y muestra el resultado con las mismas rutinas de pantalla:
+       LISTA-ORDENADA.
+           PERFORM PIDE-CRITERIO-ORDEN.
+           IF CRITERIO-ORDEN = "E"
+           SORT ARCHIVO-ORDEN ON ASCENDING KEY ORDEN-EDAD
+           USING ARCHIVO-CLIENTES
+           GIVING ARCHIVO-SALIDA-ORDEN
+           ELSE
+           SORT ARCHIVO-ORDEN ON ASCENDING KEY ORDEN-APELLIDO
+           USING ARCHIVO-CLIENTES
+           GIVING ARCHIVO-SALIDA-ORDEN
+           END-IF.
+           OPEN INPUT ARCHIVO-SALIDA-ORDEN.
            MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+           PERFORM MUESTRA-REGISTROS-ORDENADOS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-SALIDA-ORDEN.
+
+       PIDE-CRITERIO-ORDEN.
+           DISPLAY "Ordenar por (A) Apellido o (E) Edad?".
+           ACCEPT CRITERIO-ORDEN.
+           IF CRITERIO-ORDEN = "e"
+           MOVE "E" TO CRITERIO-ORDEN.
+           IF CRITERIO-ORDEN NOT = "E"
+           MOVE "A" TO CRITERIO-ORDEN.
+
+      *El registro ordenado se pasa al area de CLIENTES-REGISTRO para
+      *reutilizar MUESTRA-CAMPOS/MUESTRA-REGISTROS sin duplicarlas:
+       LEE-SIGUIENTE-ORDENADO.
+           READ ARCHIVO-SALIDA-ORDEN
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO
+           NOT AT END
+           MOVE SALIDA-ORDEN-REGISTRO TO CLIENTES-REGISTRO.
+
+       MUESTRA-REGISTROS-ORDENADOS.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM MUESTRA-CAMPOS.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+
+      *Vuelca el listado completo a un archivo de impresion, con
+      *encabezado de pagina y sin pausas de operador; deja el mismo
+      *contador de listado que LISTA-COMPLETA, para que Reconciliar-
+      *clientes tambien vea actualizado el listado de la corrida
+      *nocturna:
+       GENERA-REPORTE.
+           OPEN OUTPUT ARCHIVO-IMPRESION.
+           MOVE ZEROES TO NUM-PAGINA.
+           MOVE ZEROES TO MAXIMO-REGISTROS.
+           MOVE ZEROES TO CONTADOR-TOTAL-LISTADO.
+           PERFORM ESCRIBE-ENCABEZADO.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM IMPRIME-REGISTROS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-IMPRESION.
+           PERFORM GRABA-CONTADOR-LISTADO.
+
+       IMPRIME-REGISTROS.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           ADD 1 TO CONTADOR-TOTAL-LISTADO
+           PERFORM IMPRIME-CAMPOS.
            PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       IMPRIME-CAMPOS.
+           IF MAXIMO-REGISTROS = LINEAS-POR-PAGINA
+           PERFORM ESCRIBE-ENCABEZADO.
+           PERFORM ARMA-LINEA-PRESENTACION.
+           MOVE LINEA-PRESENTACION TO LINEA-IMPRESION.
+           WRITE LINEA-IMPRESION.
+           ADD 1 TO MAXIMO-REGISTROS.
+
+      *Arma la linea de presentacion de un cliente tomando cada campo
+      *directamente de CLIENTES-REGISTRO; los unicos campos que
+      *necesitan un paso intermedio son los numericos (CLIENTES-EDAD
+      *es COMP-3), que FUNCTION TRIM no puede recibir directamente:
+       ARMA-LINEA-PRESENTACION.
+           MOVE CLIENTES-EDAD TO CAMPO-EDAD-MUESTRA.
+           MOVE CLIENTES-SALDO TO CAMPO-SALDO-MUESTRA.
+           STRING
+               "ID:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-ID) DELIMITED BY SIZE
+               "  Nombre:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-NOMBRE) DELIMITED BY SIZE
+               "  Apellido:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-APELLIDO) DELIMITED BY SIZE
+               "  EDAD:" DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-EDAD-MUESTRA) DELIMITED BY SIZE
+               "  TELEFONO:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-TELEFONO) DELIMITED BY SIZE
+               "  Direccion:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-DIRECCION) DELIMITED BY SIZE
+               "  Estado:" DELIMITED BY SIZE
+               CLIENTES-ESTADO DELIMITED BY SIZE
+               "  Fecha alta:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-FECHA-ALTA) DELIMITED BY SIZE
+               "  Pais:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-PAIS) DELIMITED BY SIZE
+               "  C.P:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-CODIGO-POSTAL) DELIMITED BY SIZE
+               "  Email:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-EMAIL) DELIMITED BY SIZE
+               "  DNI:" DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENTES-DNI) DELIMITED BY SIZE
+               "  Saldo:" DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-SALDO-MUESTRA) DELIMITED BY SIZE
+               INTO LINEA-PRESENTACION
+           END-STRING.
+
+       ESCRIBE-ENCABEZADO.
+           ADD 1 TO NUM-PAGINA.
+           MOVE ZEROES TO MAXIMO-REGISTROS.
+           MOVE NUM-PAGINA TO ENC-PAGINA.
+           MOVE ENCABEZADO-REPORTE TO LINEA-IMPRESION.
+           WRITE LINEA-IMPRESION.
+           MOVE LINEA-SEPARADORA TO LINEA-IMPRESION.
+           WRITE LINEA-IMPRESION.
+
+      *Lectura por acceso directo (RECORD KEY CLIENTES-ID):
+       BUSCA-POR-ID.
+           DISPLAY "Ingrese el ID del cliente a buscar: ".
+           ACCEPT CAMPO-CLIENTES-ID.
+           MOVE CAMPO-CLIENTES-ID TO CLIENTES-ID.
+           READ ARCHIVO-CLIENTES RECORD
+           INVALID KEY
+           DISPLAY "No se encontro ningun cliente con ese ID."
+           NOT INVALID KEY
+           PERFORM MUESTRA-CAMPOS.
+
+      *Lectura por clave alterna CLIENTES-APELLIDO (admite duplicados,
+      *asi que se sigue leyendo mientras el apellido siga coincidiendo):
+       BUSCA-POR-APELLIDO.
+           DISPLAY "Ingrese el apellido a buscar: ".
+           ACCEPT CLIENTES-APELLIDO.
+           MOVE CLIENTES-APELLIDO TO CRITERIO-APELLIDO.
+           START ARCHIVO-CLIENTES KEY IS EQUAL CLIENTES-APELLIDO
+           INVALID KEY
+           DISPLAY "No se encontro ningun cliente con ese apellido."
+           NOT INVALID KEY
+           MOVE "1" TO FIN-DEL-ARCHIVO
+           PERFORM LEE-SIGUIENTE-POR-APELLIDO
+           PERFORM MUESTRA-COINCIDENCIA-APELLIDO
+           UNTIL FIN-DEL-ARCHIVO = "0".
+
+       LEE-SIGUIENTE-POR-APELLIDO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO
+           NOT AT END
+           IF CLIENTES-APELLIDO NOT = CRITERIO-APELLIDO
+           MOVE "0" TO FIN-DEL-ARCHIVO
+           END-IF.
+
+       MUESTRA-COINCIDENCIA-APELLIDO.
+           IF FIN-DEL-ARCHIVO = "0"
+           CONTINUE
+           ELSE
+           PERFORM MUESTRA-CAMPOS.
+           PERFORM LEE-SIGUIENTE-POR-APELLIDO.
+
+      *Busqueda por una parte cualquiera del apellido: como la clave
+      *alterna solo sirve para coincidencias exactas, se recorre todo
+      *el archivo y se usa INSPECT para ver si el criterio aparece en
+      *algun lugar de CLIENTES-APELLIDO:
+       BUSCA-POR-APELLIDO-PARCIAL.
+           DISPLAY "Ingrese el texto a buscar en el apellido: ".
+           ACCEPT CRITERIO-APELLIDO-PARCIAL.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM PROCESA-APELLIDO-PARCIAL
+           UNTIL FIN-DEL-ARCHIVO = "0".
+
+       PROCESA-APELLIDO-PARCIAL.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM EVALUA-APELLIDO-PARCIAL.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       EVALUA-APELLIDO-PARCIAL.
+           MOVE 0 TO CONTADOR-COINCIDENCIAS-PARCIAL.
+           INSPECT CLIENTES-APELLIDO TALLYING
+               CONTADOR-COINCIDENCIAS-PARCIAL
+               FOR ALL CRITERIO-APELLIDO-PARCIAL.
+           IF CONTADOR-COINCIDENCIAS-PARCIAL > 0
+           PERFORM MUESTRA-CAMPOS
+           END-IF.
+
+      *Lectura por clave alterna CLIENTES-TELEFONO (tambien admite
+      *duplicados, por si varios clientes comparten un mismo numero):
+       BUSCA-POR-TELEFONO.
+           DISPLAY "Ingrese el telefono a buscar: ".
+           ACCEPT CLIENTES-TELEFONO.
+           MOVE CLIENTES-TELEFONO TO CRITERIO-TELEFONO.
+           START ARCHIVO-CLIENTES KEY IS EQUAL CLIENTES-TELEFONO
+           INVALID KEY
+           DISPLAY "No se encontro ningun cliente con ese telefono."
+           NOT INVALID KEY
+           MOVE "1" TO FIN-DEL-ARCHIVO
+           PERFORM LEE-SIGUIENTE-POR-TELEFONO
+           PERFORM MUESTRA-COINCIDENCIA-TELEFONO
+           UNTIL FIN-DEL-ARCHIVO = "0".
+
+       LEE-SIGUIENTE-POR-TELEFONO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO
+           NOT AT END
+           IF CLIENTES-TELEFONO NOT = CRITERIO-TELEFONO
+           MOVE "0" TO FIN-DEL-ARCHIVO
+           END-IF.
+
+       MUESTRA-COINCIDENCIA-TELEFONO.
+           IF FIN-DEL-ARCHIVO = "0"
+           CONTINUE
+           ELSE
+           PERFORM MUESTRA-CAMPOS.
+           PERFORM LEE-SIGUIENTE-POR-TELEFONO.
+
+      *Recorre todo el archivo acumulando un conteo por rango de edad
+      *en lugar de listar cliente por cliente:
+       GENERA-RESUMEN-EDADES.
+           MOVE ZEROES TO CONTADOR-0-18.
+           MOVE ZEROES TO CONTADOR-19-35.
+           MOVE ZEROES TO CONTADOR-36-60.
+           MOVE ZEROES TO CONTADOR-61-MAS.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ACUMULA-RESUMEN-EDADES
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM MUESTRA-RESUMEN-EDADES.
+
+       ACUMULA-RESUMEN-EDADES.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM CLASIFICA-EDAD.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       CLASIFICA-EDAD.
+           MOVE CLIENTES-EDAD TO EDAD-COMPARAR-RESUMEN.
+           IF EDAD-COMPARAR-RESUMEN <= 18
+           ADD 1 TO CONTADOR-0-18
+           ELSE IF EDAD-COMPARAR-RESUMEN <= 35
+           ADD 1 TO CONTADOR-19-35
+           ELSE IF EDAD-COMPARAR-RESUMEN <= 60
+           ADD 1 TO CONTADOR-36-60
+           ELSE
+           ADD 1 TO CONTADOR-61-MAS.
+
+       MUESTRA-RESUMEN-EDADES.
+           DISPLAY " ".
+           DISPLAY "===== RESUMEN DE CLIENTES POR EDAD =====".
+           DISPLAY "0 a 18 anos:    " CONTADOR-0-18.
+           DISPLAY "19 a 35 anos:   " CONTADOR-19-35.
+           DISPLAY "36 a 60 anos:   " CONTADOR-36-60.
+           DISPLAY "61 anos o mas:  " CONTADOR-61-MAS.
+
+      *Muestra solo los ultimos N clientes dados de alta, usando la
+      *clave alterna CLIENTES-SECUENCIA en lugar de recorrer todo el
+      *archivo: se calcula el umbral a partir de la mayor secuencia
+      *grabada por Clientes.cbl en ARCHIVO-SECUENCIA y se hace START
+      *sobre ese umbral.
+       MUESTRA-RECIENTES.
+           DISPLAY "Cuantos clientes recientes desea ver? ".
+           ACCEPT CANTIDAD-RECIENTES.
+           PERFORM LEE-SECUENCIA-ACTUAL.
+           PERFORM CALCULA-UMBRAL-RECIENTES.
+           MOVE UMBRAL-SECUENCIA TO CLIENTES-SECUENCIA.
+           START ARCHIVO-CLIENTES KEY IS NOT LESS THAN
+               CLIENTES-SECUENCIA
+           INVALID KEY
+           DISPLAY "No hay clientes recientes para mostrar."
+           NOT INVALID KEY
+           MOVE "1" TO FIN-DEL-ARCHIVO
+           PERFORM LEE-SIGUIENTE-REGISTRO
            PERFORM MUESTRA-REGISTROS
-           UNTIL FIN-DEL-ARCHIVO ="0".
-           PERFORM CIERRE-ARCHIVO.
-       PROGRAM-DONE.
-           STOP RUN.
+           UNTIL FIN-DEL-ARCHIVO = "0".
+
+       LEE-SECUENCIA-ACTUAL.
+           MOVE ZEROES TO SECUENCIA-ACTUAL.
+           OPEN INPUT ARCHIVO-SECUENCIA.
+           IF SECUENCIA-STATUS = "00"
+           READ ARCHIVO-SECUENCIA
+           END-IF.
+           CLOSE ARCHIVO-SECUENCIA.
+
+       CALCULA-UMBRAL-RECIENTES.
+           IF SECUENCIA-ACTUAL > CANTIDAD-RECIENTES
+           COMPUTE UMBRAL-SECUENCIA =
+               SECUENCIA-ACTUAL - CANTIDAD-RECIENTES + 1
+           ELSE
+           MOVE 1 TO UMBRAL-SECUENCIA.
 
        APERTURA.
            OPEN INPUT ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS.
 
        CIERRE-ARCHIVO.
            CLOSE ARCHIVO-CLIENTES.
 
+      *Listado completo del archivo (modo L): ademas de mostrar cada
+      *registro, lleva un total corrido de clientes activos vistos y
+      *lo deja en el archivo de control para que Reconciliar.cbl
+      *pueda compararlo contra las altas de la sesion anterior:
+       LISTA-COMPLETA.
+           MOVE ZEROES TO CONTADOR-TOTAL-LISTADO.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM MUESTRA-REGISTROS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM GRABA-CONTADOR-LISTADO.
+
+       GRABA-CONTADOR-LISTADO.
+           MOVE CONTADOR-TOTAL-LISTADO TO LISTADO-TOTAL-CANTIDAD.
+           OPEN OUTPUT ARCHIVO-LISTADO-TOTAL.
+           WRITE LISTADO-TOTAL-REGISTRO.
+           CLOSE ARCHIVO-LISTADO-TOTAL.
+
+      *Los clientes dados de baja no se muestran en el listado normal:
        MUESTRA-REGISTROS.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           ADD 1 TO CONTADOR-TOTAL-LISTADO
            PERFORM MUESTRA-CAMPOS.
            PERFORM LEE-SIGUIENTE-REGISTRO.
 
+      *Los clientes dados de baja no se muestran en ninguna busqueda,
+      *sea por ID, por apellido (exacto o parcial) o por telefono:
        MUESTRA-CAMPOS.
-           IF MAXIMO-REGISTROS = 10
-           PERFORM PULSAR-ENTER.
-           MOVE CLIENTES-ID TO MUESTRA-ID.
-           MOVE CLIENTES-NOMBRE TO MUESTRA-NOMBRE.
-           MOVE CLIENTES-APELLIDO TO MUESTRA-APELLIDO.
-           MOVE CLIENTES-EDAD TO MUESTRA-EDAD.
-           MOVE CLIENTES-TELEFONO TO MUESTRA-TELEFONO.
-           MOVE CLIENTES-DIRECCION TO MUESTRA-DIRECCION.
-           DISPLAY PRESENTACION.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           IF MAXIMO-REGISTROS = 10 AND MODO-DESATENDIDO NOT = "S"
+           PERFORM PULSAR-ENTER
+           END-IF
+           PERFORM ARMA-LINEA-PRESENTACION
+           DISPLAY LINEA-PRESENTACION
            ADD 1 TO MAXIMO-REGISTROS.
 
        LEE-SIGUIENTE-REGISTRO.
            READ ARCHIVO-CLIENTES NEXT RECORD
            AT END
-           MOVE "0" TO FIN-DEL-ARCHIVO.
+           MOVE "0" TO FIN-DEL-ARCHIVO
+           NOT AT END
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error leyendo el archivo de clientes, status: "
+                   CLIENTES-STATUS
+           END-IF.
 
        PULSAR-ENTER.
            DISPLAY
