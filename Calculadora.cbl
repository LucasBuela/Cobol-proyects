@@ -6,8 +6,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculadora.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Historial de calculos realizados:
+       SELECT OPTIONAL ARCHIVO-HISTORIAL
+       ASSIGN TO "calculadora.log"
+       ORGANIZATION SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCHIVO-HISTORIAL.
+           01 HISTORIAL-REGISTRO.
+              10 HIST-FECHA-HORA PIC X(21).
+              10 HIST-CALCULO PIC X(40).
+              10 HIST-NUM1 PIC 9(5).
+              10 HIST-NUM2 PIC 9(5).
+              10 HIST-RESULTADO PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01  num1 pic 9(5).
        01  num2 pic 9(5).
@@ -17,7 +33,8 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *Calculadora con GO TO & PERFORM.
-      
+
+            OPEN EXTEND ARCHIVO-HISTORIAL.
             Inicio.
             PERFORM reset-programa.
             DISPLAY "Bienvenidos.�Desea realizar un calculo? (S/N)"
@@ -36,7 +53,7 @@
 
 
             operacion.
-                DISPLAY "Elija calculo: suma,resta,div,mult"
+                DISPLAY "Elija calculo: suma,resta,div,mult,iva"
                 ACCEPT calculo.
 
                 IF calculo = "suma"
@@ -46,7 +63,9 @@
                 IF calculo = "mult" OR calculo = "multiplicacion"
                     GO TO  multiplicamos.
                 IF calculo = "div" OR calculo = "division"
-                    GO TO  dividimos
+                    GO TO  dividimos.
+                IF calculo = "iva"
+                    GO TO  calculamos-iva
                 ELSE
                     DISPLAY "Operacion invalida.".
                     GO TO salida.
@@ -58,6 +77,7 @@
                     ACCEPT num2.
                     COMPUTE resultado=num1+num2.
                     DISPLAY "El resultado de la suma es de: " resultado.
+                    PERFORM graba-historial.
                     PERFORM Inicio.
            restamos.
                     DISPLAY "Introduce numero 1: " num1.
@@ -66,6 +86,7 @@
                     ACCEPT num2.
                     COMPUTE resultado=num1 - num2.
                     DISPLAY "El resultado de la resta es de: " resultado.
+                    PERFORM graba-historial.
                     PERFORM Inicio.
            multiplicamos.
                     DISPLAY "Introduce numero 1: " num1.
@@ -74,6 +95,7 @@
                     ACCEPT num2.
                     COMPUTE resultado=num1 * num2.
                     DISPLAY "El resultado de la mult es de: " resultado.
+                    PERFORM graba-historial.
                     PERFORM Inicio.
            dividimos.
                     DISPLAY "Introduce numero 1: " num1.
@@ -82,8 +104,31 @@
                     ACCEPT num2.
                     COMPUTE resultado=num1 / num2.
                     DISPLAY "El resultado de la div es de: " resultado.
+                    PERFORM graba-historial.
                     PERFORM Inicio.
+
+      *Suma el IVA a un monto base y deja el total en resultado:
+           calculamos-iva.
+                    DISPLAY "Introduce el monto base: " num1.
+                    ACCEPT num1.
+                    DISPLAY "Introduce el porcentaje de IVA: " num2.
+                    ACCEPT num2.
+                    COMPUTE resultado = num1 + (num1 * num2 / 100).
+                    DISPLAY "El total con IVA es de: " resultado.
+                    PERFORM graba-historial.
+                    PERFORM Inicio.
+
+      *Guarda el calculo realizado en el historial:
+           graba-historial.
+                    MOVE FUNCTION CURRENT-DATE TO HIST-FECHA-HORA.
+                    MOVE calculo TO HIST-CALCULO.
+                    MOVE num1 TO HIST-NUM1.
+                    MOVE num2 TO HIST-NUM2.
+                    MOVE resultado TO HIST-RESULTADO.
+                    WRITE HISTORIAL-REGISTRO.
+
             salida.
                 DISPLAY "Calculadora OFF."
+                CLOSE ARCHIVO-HISTORIAL.
             STOP RUN.
        END PROGRAM Calculadora.
