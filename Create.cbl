@@ -14,11 +14,18 @@
       *Archivo importado.
        COPY "Data.cbl".
        WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
        PROCEDURE DIVISION.
        APERTURA.
            OPEN OUTPUT ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS.
 
        CIERRE.
            CLOSE ARCHIVO-CLIENTES.
-           STOP RUN.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error cerrando el archivo de clientes, status: "
+                   CLIENTES-STATUS.
+           GOBACK.
        END PROGRAM Crear-archivo.
