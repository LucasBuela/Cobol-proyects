@@ -0,0 +1,4 @@
+      *Lista de identificadores de operadores autorizados.
+       FD  ARCHIVO-OPERADORES.
+           01 OPERADORES-REGISTRO.
+              10 OP-ID PIC X(10).
