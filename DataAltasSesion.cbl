@@ -0,0 +1,5 @@
+      *Cantidad de clientes grabados exitosamente en la ultima
+      *ejecucion de Agregar-registro.
+       FD  ARCHIVO-ALTAS-SESION.
+           01 ALTAS-SESION-REGISTRO.
+              10 ALTAS-SESION-CANTIDAD PIC 9(6).
