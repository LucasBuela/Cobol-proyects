@@ -44,7 +44,10 @@
             DISPLAY "Introduce el sexto numero: ".
             ACCEPT num6.
       *MULTIPLY se usa para la resta
-            MULTIPLY num5 by num6 giving resultado.
+            MULTIPLY num5 by num6 giving resultado
+                ON SIZE ERROR
+                DISPLAY "Error: la multiplicacion no entra en 5 digitos"
+            END-MULTIPLY.
             DISPLAY "El resultado de la multiplicacion es: " resultado.
 
             DISPLAY "Introduce el septimo numero: ".
@@ -52,7 +55,10 @@
             DISPLAY "Introduce el octavo numero: ".
             ACCEPT num8.
       *DIVIDE se usa para la DIVISION:
-            DIVIDE num7 by num8 giving resultado.
-            DISPLAY "El resultado de la multiplicacion es: " resultado.
+            DIVIDE num7 by num8 giving resultado
+                ON SIZE ERROR
+                DISPLAY "Error: no se puede dividir por cero."
+            END-DIVIDE.
+            DISPLAY "El resultado de la division es: " resultado.
             STOP RUN.
        END PROGRAM Operaciones-Basicas.
