@@ -0,0 +1,6 @@
+      *Guarda el numero de la ultima linea del CSV cargada con
+      *exito, para poder reanudar la carga masiva si se
+      *interrumpe a mitad de camino.
+       FD  ARCHIVO-CHECKPOINT-CSV.
+           01 CHECKPOINT-REGISTRO.
+              10 CHECKPOINT-LINEA PIC 9(7).
