@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Detectar telefonos no numericos o direcciones en
+      *          blanco en el archivo de clientes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Depurar-contactos.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo importado.
+       COPY "DataBase.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo importado.
+       COPY "Data.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  TELEFONO-VALIDO PIC X.
+       77  CONTADOR-DIGITOS PIC 9(3).
+       77  CONTADOR-PROBLEMAS PIC 9(5) VALUE ZEROES.
+       01  INDICE-CARACTER PIC 9(3).
+       01  CARACTER-TELEFONO PIC X.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM APERTURA.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM REVISA-REGISTRO
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM MUESTRA-TOTAL-PROBLEMAS.
+           PERFORM CIERRE.
+           GOBACK.
+
+       APERTURA.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error abriendo el archivo de clientes, status: "
+                   CLIENTES-STATUS
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "===== PUNCH LIST DE CALIDAD DE CONTACTOS =====".
+
+       CIERRE.
+           CLOSE ARCHIVO-CLIENTES.
+
+      *Recorre el archivo secuencialmente igual que LEE-REGISTRO-
+      *CLIENTES de Delete.cbl, pero avanzando en lugar de buscar
+      *por ID:
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+       REVISA-REGISTRO.
+           IF CLIENTE-INACTIVO
+           CONTINUE
+           ELSE
+           PERFORM VALIDA-TELEFONO
+           PERFORM VALIDA-DIRECCION.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+      *Un telefono valido tiene todos sus caracteres en 0-9; se
+      *permiten espacios de relleno pero no letras ni simbolos
+      *mezclados con digitos.
+       VALIDA-TELEFONO.
+           MOVE "S" TO TELEFONO-VALIDO.
+           MOVE ZEROES TO CONTADOR-DIGITOS.
+           MOVE 1 TO INDICE-CARACTER.
+           PERFORM REVISA-CARACTER-TELEFONO 10 TIMES.
+           IF CONTADOR-DIGITOS = 0
+           MOVE "N" TO TELEFONO-VALIDO
+           END-IF.
+           IF TELEFONO-VALIDO = "N"
+           PERFORM MUESTRA-PROBLEMA-TELEFONO
+           END-IF.
+
+       REVISA-CARACTER-TELEFONO.
+           MOVE CLIENTES-TELEFONO (INDICE-CARACTER:1)
+               TO CARACTER-TELEFONO.
+           IF CARACTER-TELEFONO NOT NUMERIC AND
+              CARACTER-TELEFONO NOT = SPACE
+           MOVE "N" TO TELEFONO-VALIDO
+           END-IF.
+           IF CARACTER-TELEFONO NUMERIC
+           ADD 1 TO CONTADOR-DIGITOS
+           END-IF.
+           ADD 1 TO INDICE-CARACTER.
+
+       VALIDA-DIRECCION.
+           IF CLIENTES-DIRECCION = SPACE
+           PERFORM MUESTRA-PROBLEMA-DIRECCION
+           END-IF.
+
+       MUESTRA-PROBLEMA-TELEFONO.
+           ADD 1 TO CONTADOR-PROBLEMAS.
+           DISPLAY "ID: " CLIENTES-ID
+                   " TELEFONO NO VALIDO: " CLIENTES-TELEFONO.
+
+       MUESTRA-PROBLEMA-DIRECCION.
+           ADD 1 TO CONTADOR-PROBLEMAS.
+           DISPLAY "ID: " CLIENTES-ID
+                   " DIRECCION EN BLANCO.".
+
+       MUESTRA-TOTAL-PROBLEMAS.
+           DISPLAY " ".
+           IF CONTADOR-PROBLEMAS = 0
+           DISPLAY "No se encontraron problemas de calidad."
+           ELSE
+           DISPLAY "Total de registros con problemas: "
+                   CONTADOR-PROBLEMAS
+           DISPLAY "Corrija estos registros con la opcion de "
+                   "modificar cliente.".
+
+       END PROGRAM Depurar-contactos.
