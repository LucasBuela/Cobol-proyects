@@ -0,0 +1,10 @@
+      *Definicion del archivo de clientes (uso compartido).
+       SELECT ARCHIVO-CLIENTES
+       ASSIGN TO "clientes.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE DYNAMIC
+       RECORD KEY IS CLIENTES-ID
+       ALTERNATE RECORD KEY IS CLIENTES-APELLIDO WITH DUPLICATES
+       ALTERNATE RECORD KEY IS CLIENTES-TELEFONO WITH DUPLICATES
+       ALTERNATE RECORD KEY IS CLIENTES-SECUENCIA
+       FILE STATUS IS CLIENTES-STATUS.
