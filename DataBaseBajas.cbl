@@ -0,0 +1,5 @@
+      *Definicion del archivo de bajas (papelera de reciclaje) de
+      *clientes (uso compartido).
+       SELECT OPTIONAL ARCHIVO-CLIENTES-BAJAS
+       ASSIGN TO "clientes_bajas.dat"
+       ORGANIZATION SEQUENTIAL.
