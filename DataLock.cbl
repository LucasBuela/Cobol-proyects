@@ -0,0 +1,4 @@
+      *Marca de bloqueo: solo se comprueba si el archivo existe, el
+      *contenido no se usa.
+       FD  ARCHIVO-CLIENTES-LOCK.
+           01 LOCK-REGISTRO PIC X(10).
