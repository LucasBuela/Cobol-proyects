@@ -5,53 +5,190 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. BASE-DE-DATOS-CLIENTES.
+       PROGRAM-ID. Agregar-registro.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
        COPY "DataBase.cbl".
+       COPY "DataBaseLog.cbl".
+      *Bloqueo de ARCHIVO-CLIENTES mientras dure el alta:
+       COPY "DataBaseLock.cbl".
+      *Control de la secuencia de alta, para el visor de "recientes":
+       COPY "DataBaseSecuencia.cbl".
+      *Control de cuantas altas se grabaron en esta sesion:
+       COPY "DataBaseAltasSesion.cbl".
 
        DATA DIVISION.
        FILE SECTION.
       *Datos a almacenar de los usuarios:
        COPY "Data.cbl".
+      *Archivo de auditoria de altas/bajas/modificaciones:
+       COPY "DataLog.cbl".
+       COPY "DataLock.cbl".
+       COPY "DataSecuencia.cbl".
+       COPY "DataAltasSesion.cbl".
 
        WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  LOCK-STATUS PIC XX.
+       77  SECUENCIA-STATUS PIC XX.
+       77  ALTAS-SESION-STATUS PIC XX.
+       77  CONTADOR-ALTAS-SESION PIC 9(6) VALUE ZEROES.
+
+       01  PROMPT-OPERADOR PIC X(38)
+           VALUE "Ingrese su identificador de operador: ".
+       01  OPERADOR PIC X(10).
 
        01  IDENTIFICADOR PIC X(36)
            VALUE "Ingrese ID del nuevo cliente: ".
-       01  NOMBRE PIC X(34)
-           VALUE "Ingrese nombre del nuevo cliente: ".
-       01  APELLIDO PIC X(36)
-           VALUE "Ingrese apellido del nuevo cliente: ".
-       01  EDAD PIC X(32)
-           VALUE "Ingrese edad del nuevo cliente: ".
-       01  TELEFONO PIC X(36)
-           VALUE "Ingrese telefono del nuevo cliente: ".
-       01  DIRECCION PIC X(37)
-           VALUE "Ingrese direccion del nuevo cliente: ".
 
        01  SI-NO PIC X.
        01  ENTRADA PIC X.
+       01  ID-DUPLICADO PIC X.
+       01  CONFIRMA-MENSAJE PIC X(60).
+       01  CONFIRMAR-ALTA PIC X.
+       01  EMAIL-VALIDO PIC X.
+       77  CONTADOR-ARROBA PIC 9.
+       77  CONTADOR-PUNTO PIC 9.
+       01  PARTE-ANTES-ARROBA PIC X(50).
+       01  PARTE-DESPUES-ARROBA PIC X(50).
+
+      *Campo de pantalla para la edad: se captura como texto y recien
+      *se pasa a CLIENTES-EDAD (PIC 9(3) COMP-3) si es numerico, para
+      *no reinterpretar en silencio una entrada invalida:
+       01  CAMPO-EDAD-PANTALLA PIC X(3).
+       01  EDAD-VALIDA PIC X.
+
+      *Campo de pantalla para el telefono: se captura con lugar para
+      *puntuacion y se limpia con la misma tecnica que
+      *Base-de-datos-clientes.cbl antes de pasarlo a CLIENTES-TELEFONO:
+       01  CAMPO-TELEFONO-PANTALLA PIC X(20).
+       01  TELEFONO-LIMPIO PIC X(10).
+       01  TELEFONO-VALIDO PIC X.
+       77  TELEFONO-POSICION PIC 9(2).
+       77  TELEFONO-CARACTER PIC X.
+       77  TELEFONO-DIGITOS PIC 9(2).
+       77  TELEFONO-TOTAL-DIGITOS PIC 9(2).
+
+      *Campos de trabajo para el digito verificador del DNI: los ocho
+      *primeros caracteres son el cuerpo del numero y el noveno es el
+      *digito verificador a comprobar contra DNI-CHEQUEO.
+       01  DNI-VALIDO PIC X.
+       01  DNI-CUERPO PIC X(8).
+       01  DNI-VERIFICADOR PIC 9.
+       77  DNI-POSICION PIC 9.
+       77  DNI-PESO PIC 9.
+       77  DNI-DIGITO PIC 9.
+       77  DNI-SUMA PIC 9(4).
+       77  DNI-COCIENTE PIC 9(4).
+       77  DNI-RESTO PIC 9.
+       77  DNI-CHEQUEO PIC 9.
+
+      *Formulario de alta en pantalla completa: el ID ya se pidio y
+      *valido en OBTENER-ID-CLIENTE, asi que aqui solo se muestra;
+      *los otros cinco campos se capturan de una sola vez.
+       SCREEN SECTION.
+       01  PANTALLA-ALTA-CLIENTE.
+           05 LINE 1 COL 25 VALUE "ALTA DE NUEVO CLIENTE".
+           05 LINE 3 COL 5 VALUE "ID:".
+           05 LINE 3 COL 25 PIC X(6) FROM CLIENTES-ID.
+           05 LINE 5 COL 5 VALUE "NOMBRE:".
+           05 LINE 5 COL 25 PIC X(25) USING CLIENTES-NOMBRE.
+           05 LINE 7 COL 5 VALUE "APELLIDO:".
+           05 LINE 7 COL 25 PIC X(35) USING CLIENTES-APELLIDO.
+           05 LINE 9 COL 5 VALUE "EDAD:".
+           05 LINE 9 COL 25 PIC X(3) USING CAMPO-EDAD-PANTALLA.
+           05 LINE 11 COL 5 VALUE "TELEFONO:".
+           05 LINE 11 COL 25 PIC X(20) USING CAMPO-TELEFONO-PANTALLA.
+           05 LINE 13 COL 5 VALUE "DIRECCION:".
+           05 LINE 13 COL 25 PIC X(35) USING CLIENTES-DIRECCION.
+           05 LINE 15 COL 5 VALUE "FECHA DE NACIMIENTO (AAAAMMDD):".
+           05 LINE 15 COL 37 PIC X(8) USING CLIENTES-FECHA-NACIMIENTO.
+           05 LINE 17 COL 5 VALUE "PAIS:".
+           05 LINE 17 COL 25 PIC X(20) USING CLIENTES-PAIS.
+           05 LINE 19 COL 5 VALUE "CODIGO POSTAL:".
+           05 LINE 19 COL 25 PIC X(10) USING CLIENTES-CODIGO-POSTAL.
+           05 LINE 21 COL 5 VALUE "EMAIL:".
+           05 LINE 21 COL 25 PIC X(50) USING CLIENTES-EMAIL.
+           05 LINE 23 COL 5 VALUE "DNI (8 digitos + verificador):".
+           05 LINE 23 COL 37 PIC X(9) USING CLIENTES-DNI.
+
+      *Pantalla de revision: muestra los datos ya capturados y pide
+      *una confirmacion final antes de que ESCRIBIR-REGISTRO grabe el
+      *registro, para atrapar un error de tipeo antes de la grabacion.
+       01  PANTALLA-CONFIRMA-ALTA.
+           05 LINE 1 COL 20 VALUE "CONFIRME LOS DATOS DEL CLIENTE".
+           05 LINE 3 COL 5 VALUE "ID:".
+           05 LINE 3 COL 25 PIC X(6) FROM CLIENTES-ID.
+           05 LINE 4 COL 5 VALUE "NOMBRE:".
+           05 LINE 4 COL 25 PIC X(25) FROM CLIENTES-NOMBRE.
+           05 LINE 5 COL 5 VALUE "APELLIDO:".
+           05 LINE 5 COL 25 PIC X(35) FROM CLIENTES-APELLIDO.
+           05 LINE 6 COL 5 VALUE "EDAD:".
+           05 LINE 6 COL 25 PIC X(3) FROM CLIENTES-EDAD.
+           05 LINE 7 COL 5 VALUE "TELEFONO:".
+           05 LINE 7 COL 25 PIC X(10) FROM CLIENTES-TELEFONO.
+           05 LINE 8 COL 5 VALUE "DIRECCION:".
+           05 LINE 8 COL 25 PIC X(35) FROM CLIENTES-DIRECCION.
+           05 LINE 9 COL 5 VALUE "PAIS:".
+           05 LINE 9 COL 25 PIC X(20) FROM CLIENTES-PAIS.
+           05 LINE 9 COL 46 VALUE "C.P.:".
+           05 LINE 9 COL 52 PIC X(10) FROM CLIENTES-CODIGO-POSTAL.
+           05 LINE 10 COL 5 VALUE "EMAIL:".
+           05 LINE 10 COL 25 PIC X(50) FROM CLIENTES-EMAIL.
+           05 LINE 10 COL 46 VALUE "DNI:".
+           05 LINE 10 COL 51 PIC X(9) FROM CLIENTES-DNI.
+           05 LINE 11 COL 5 VALUE "Grabar este cliente (S/N)?".
+           05 LINE 11 COL 33 PIC X(1) USING CONFIRMAR-ALTA.
 
        PROCEDURE DIVISION.
        MAIN-LOGIN SECTION.
        PROGRAM-BEGIN.
            PERFORM APERTURA.
+           PERFORM PIDE-OPERADOR.
            MOVE "S" TO SI-NO.
            PERFORM AGREGAR-REGISTRO
            UNTIL SI-NO = "N".
            PERFORM CIERRE.
 
        PROGRAM-DONE.
-            STOP RUN.
+            GOBACK.
 
        APERTURA.
+            PERFORM CREA-BLOQUEO.
             OPEN I-O ARCHIVO-CLIENTES.
+            IF CLIENTES-STATUS NOT = "00"
+            DISPLAY "Error abriendo el archivo de clientes, status: "
+                    CLIENTES-STATUS.
+            OPEN EXTEND ARCHIVO-CLIENTES-LOG.
+
+      *Deja constancia de que ARCHIVO-CLIENTES esta siendo modificado,
+      *para que Consulta-BD.cbl y Delete.cbl no lo abran mientras tanto:
+       CREA-BLOQUEO.
+           OPEN OUTPUT ARCHIVO-CLIENTES-LOCK.
+           MOVE "LOCK" TO LOCK-REGISTRO.
+           WRITE LOCK-REGISTRO.
+           CLOSE ARCHIVO-CLIENTES-LOCK.
 
        CIERRE.
            CLOSE ARCHIVO-CLIENTES.
+           CLOSE ARCHIVO-CLIENTES-LOG.
+           DELETE FILE ARCHIVO-CLIENTES-LOCK.
+           PERFORM GRABA-CONTADOR-ALTAS.
+
+      *Deja constancia de cuantas altas se grabaron en esta sesion,
+      *para que Reconciliar.cbl pueda compararlas contra el total
+      *visto en el siguiente listado completo:
+       GRABA-CONTADOR-ALTAS.
+           MOVE CONTADOR-ALTAS-SESION TO ALTAS-SESION-CANTIDAD.
+           OPEN OUTPUT ARCHIVO-ALTAS-SESION.
+           WRITE ALTAS-SESION-REGISTRO.
+           CLOSE ARCHIVO-ALTAS-SESION.
+
+       PIDE-OPERADOR.
+           DISPLAY PROMPT-OPERADOR "?".
+           ACCEPT OPERADOR.
 
        AGREGAR-REGISTRO.
            MOVE "N" TO ENTRADA.
@@ -62,34 +199,225 @@
 
        OBTENER-CAMPOS.
            MOVE SPACE TO CLIENTES-REGISTRO.
+           PERFORM OBTENER-ID-CLIENTE.
+           DISPLAY PANTALLA-ALTA-CLIENTE.
+           ACCEPT PANTALLA-ALTA-CLIENTE.
+           PERFORM CONTINUAR.
+
+      *Pide el ID y vuelve a pedirlo si ya existe en el archivo:
+       OBTENER-ID-CLIENTE.
+           MOVE "S" TO ID-DUPLICADO.
+           PERFORM PIDE-ID-CLIENTE UNTIL ID-DUPLICADO = "N".
+
+       PIDE-ID-CLIENTE.
            DISPLAY IDENTIFICADOR "?".
            ACCEPT CLIENTES-ID.
-           DISPLAY NOMBRE "?".
-           ACCEPT CLIENTES-NOMBRE.
-           DISPLAY APELLIDO "?"
-           ACCEPT CLIENTES-APELLIDO.
-           DISPLAY EDAD "?".
-           ACCEPT CLIENTES-EDAD.
-           DISPLAY TELEFONO "?".
-           ACCEPT CLIENTES-TELEFONO.
-           DISPLAY DIRECCION "?".
-           ACCEPT CLIENTES-DIRECCION.
-           PERFORM CONTINUAR.
+           PERFORM COMPRUEBA-ID-DUPLICADO.
+
+       COMPRUEBA-ID-DUPLICADO.
+           READ ARCHIVO-CLIENTES RECORD
+           INVALID KEY
+           MOVE "N" TO ID-DUPLICADO
+           NOT INVALID KEY
+           DISPLAY "Ya existe un cliente con ese ID, ingrese otro."
+           MOVE SPACE TO CLIENTES-REGISTRO
+           MOVE "S" TO ID-DUPLICADO.
 
        CONTINUAR.
            MOVE "S" TO ENTRADA.
            IF CLIENTES-NOMBRE = SPACE
-           MOVE "N" TO ENTRADA.
+           MOVE "N" TO ENTRADA
+           ELSE
+           PERFORM VALIDA-EDAD
+           IF EDAD-VALIDA = "N"
+           DISPLAY "La edad debe ser un numero de 0 a 999."
+           MOVE "N" TO ENTRADA
+           ELSE
+           PERFORM VALIDA-TELEFONO
+           IF TELEFONO-VALIDO = "N"
+           DISPLAY "El telefono debe tener 10 digitos validos."
+           MOVE "N" TO ENTRADA
+           ELSE
+           PERFORM VALIDA-EMAIL
+           IF EMAIL-VALIDO = "N"
+           DISPLAY "El email debe tener un @ y un punto despues."
+           MOVE "N" TO ENTRADA
+           ELSE
+           PERFORM VALIDA-DNI
+           IF DNI-VALIDO = "N"
+           DISPLAY "El DNI ingresado no es valido, verifique el "
+                   "digito verificador."
+           MOVE "N" TO ENTRADA
+           ELSE
+           PERFORM CONFIRMA-ALTA
+           IF CONFIRMAR-ALTA NOT = "S"
+           MOVE "N" TO ENTRADA
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+      *La pantalla captura la edad como texto para no reinterpretar en
+      *silencio una entrada no numerica al pasarla al campo empaquetado;
+      *se recorta con FUNCTION TRIM porque el campo de pantalla queda
+      *relleno de espacios a la derecha y esos espacios no son NUMERIC:
+       VALIDA-EDAD.
+           IF CAMPO-EDAD-PANTALLA NOT = SPACE
+              AND FUNCTION TRIM(CAMPO-EDAD-PANTALLA) IS NUMERIC
+           MOVE FUNCTION TRIM(CAMPO-EDAD-PANTALLA) TO CLIENTES-EDAD
+           MOVE "S" TO EDAD-VALIDA
+           ELSE
+           MOVE "N" TO EDAD-VALIDA.
+
+      *Limpia el telefono de puntuacion y lo acepta solo si quedan diez
+      *digitos, con la misma tecnica que Base-de-datos-clientes.cbl:
+       VALIDA-TELEFONO.
+           PERFORM LIMPIA-TELEFONO.
+           IF TELEFONO-TOTAL-DIGITOS = 10
+           MOVE TELEFONO-LIMPIO TO CLIENTES-TELEFONO
+           MOVE "S" TO TELEFONO-VALIDO
+           ELSE
+           MOVE "N" TO TELEFONO-VALIDO.
+
+      *Descarta todo lo que no sea digito y arma el numero limpio:
+       LIMPIA-TELEFONO.
+           MOVE SPACE TO TELEFONO-LIMPIO.
+           MOVE ZEROES TO TELEFONO-DIGITOS.
+           MOVE ZEROES TO TELEFONO-TOTAL-DIGITOS.
+           MOVE 1 TO TELEFONO-POSICION.
+           PERFORM QUITA-CARACTER-TELEFONO UNTIL TELEFONO-POSICION > 20.
+
+       QUITA-CARACTER-TELEFONO.
+           MOVE CAMPO-TELEFONO-PANTALLA (TELEFONO-POSICION:1) TO
+               TELEFONO-CARACTER.
+           IF TELEFONO-CARACTER IS NUMERIC
+           ADD 1 TO TELEFONO-TOTAL-DIGITOS
+           IF TELEFONO-DIGITOS < 10
+           ADD 1 TO TELEFONO-DIGITOS
+           MOVE TELEFONO-CARACTER TO
+               TELEFONO-LIMPIO (TELEFONO-DIGITOS:1)
+           END-IF
+           END-IF.
+           ADD 1 TO TELEFONO-POSICION.
+
+      *Chequeo basico de formato: exige un "@" y al menos un "." en
+      *la parte de despues, sin llegar a validar el dominio real:
+       VALIDA-EMAIL.
+           MOVE "S" TO EMAIL-VALIDO.
+           MOVE 0 TO CONTADOR-ARROBA.
+           INSPECT CLIENTES-EMAIL TALLYING CONTADOR-ARROBA
+               FOR ALL "@".
+           IF CONTADOR-ARROBA = 0
+           MOVE "N" TO EMAIL-VALIDO
+           ELSE
+           MOVE SPACE TO PARTE-ANTES-ARROBA
+           MOVE SPACE TO PARTE-DESPUES-ARROBA
+           UNSTRING CLIENTES-EMAIL DELIMITED BY "@"
+               INTO PARTE-ANTES-ARROBA PARTE-DESPUES-ARROBA
+           END-UNSTRING
+           MOVE 0 TO CONTADOR-PUNTO
+           INSPECT PARTE-DESPUES-ARROBA TALLYING CONTADOR-PUNTO
+               FOR ALL "."
+           IF CONTADOR-PUNTO = 0
+           MOVE "N" TO EMAIL-VALIDO
+           END-IF
+           END-IF.
+
+      *Comprueba el digito verificador del DNI: los primeros ocho
+      *caracteres son el cuerpo del numero y el noveno es el digito
+      *verificador. El cuerpo se pesa con pesos que van de 2 a 7 y
+      *se repiten, la suma se reduce modulo 11 y se compara contra
+      *el verificador ingresado; un resto que de 10 deja el DNI sin
+      *digito verificador posible y se rechaza directamente. El
+      *campo de pantalla es texto libre, asi que se valida IS NUMERIC
+      *antes de calcular, la misma tecnica que VALIDA-EDAD, en lugar
+      *de calcular el digito verificador sobre basura:
+       VALIDA-DNI.
+           MOVE "S" TO DNI-VALIDO.
+           IF CLIENTES-DNI = SPACE
+              OR CLIENTES-DNI NOT NUMERIC
+           MOVE "N" TO DNI-VALIDO
+           ELSE
+           MOVE CLIENTES-DNI(1:8) TO DNI-CUERPO
+           MOVE CLIENTES-DNI(9:1) TO DNI-VERIFICADOR
+           MOVE 0 TO DNI-SUMA
+           MOVE 1 TO DNI-POSICION
+           PERFORM SUMA-DIGITO-DNI UNTIL DNI-POSICION > 8
+           DIVIDE DNI-SUMA BY 11 GIVING DNI-COCIENTE
+               REMAINDER DNI-RESTO
+           COMPUTE DNI-CHEQUEO = 11 - DNI-RESTO
+           IF DNI-CHEQUEO = 11
+           MOVE 0 TO DNI-CHEQUEO
+           END-IF
+           IF DNI-CHEQUEO = 10
+           MOVE "N" TO DNI-VALIDO
+           ELSE
+           IF DNI-CHEQUEO NOT = DNI-VERIFICADOR
+           MOVE "N" TO DNI-VALIDO
+           END-IF
+           END-IF
+           END-IF.
+
+       SUMA-DIGITO-DNI.
+           MOVE DNI-CUERPO(DNI-POSICION:1) TO DNI-DIGITO.
+           COMPUTE DNI-PESO =
+               FUNCTION MOD(DNI-POSICION - 1, 6) + 2.
+           COMPUTE DNI-SUMA = DNI-SUMA + (DNI-DIGITO * DNI-PESO).
+           ADD 1 TO DNI-POSICION.
+
+      *Muestra la pantalla de revision y vuelve a pedir los campos si
+      *el operador no confirma con S:
+       CONFIRMA-ALTA.
+           MOVE "Z" TO CONFIRMAR-ALTA.
+           DISPLAY PANTALLA-CONFIRMA-ALTA.
+           ACCEPT PANTALLA-CONFIRMA-ALTA.
+           IF CONFIRMAR-ALTA = "s"
+           MOVE "S" TO CONFIRMAR-ALTA
+           END-IF.
 
        ESCRIBIR-REGISTRO.
+           MOVE "A" TO CLIENTES-ESTADO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CLIENTES-FECHA-ALTA.
+           PERFORM ASIGNA-SECUENCIA.
            WRITE CLIENTES-REGISTRO.
+           IF CLIENTES-STATUS NOT = "00"
+           DISPLAY "Error grabando el cliente, status: "
+                   CLIENTES-STATUS
+           ELSE
+           ADD 1 TO CONTADOR-ALTAS-SESION
+           PERFORM GRABA-LOG-ALTA
+           END-IF.
+
+      *Lee la mayor secuencia asignada hasta ahora, le suma uno, la
+      *graba en el registro nuevo y actualiza el archivo de control
+      *para que el visor de "recientes" de Consulta-BD.cbl sepa hasta
+      *donde llega el archivo:
+       ASIGNA-SECUENCIA.
+           MOVE ZEROES TO SECUENCIA-ACTUAL.
+           OPEN INPUT ARCHIVO-SECUENCIA.
+           IF SECUENCIA-STATUS = "00"
+           READ ARCHIVO-SECUENCIA
+           END-IF.
+           CLOSE ARCHIVO-SECUENCIA.
+           ADD 1 TO SECUENCIA-ACTUAL.
+           MOVE SECUENCIA-ACTUAL TO CLIENTES-SECUENCIA.
+           OPEN OUTPUT ARCHIVO-SECUENCIA.
+           WRITE SECUENCIA-REGISTRO.
+           CLOSE ARCHIVO-SECUENCIA.
+
+      *Registra el alta en el archivo de auditoria:
+       GRABA-LOG-ALTA.
+           MOVE FUNCTION CURRENT-DATE TO LOG-FECHA-HORA.
+           MOVE OPERADOR TO LOG-OPERADOR.
+           MOVE CLIENTES-ID TO LOG-CLIENTES-ID.
+           MOVE "A" TO LOG-ACCION.
+           WRITE LOG-REGISTRO.
 
        REINICIAR.
-           DISPLAY "Â¿Desea agregar un nuevo cliente a la BD?".
-           ACCEPT SI-NO.
-           IF SI-NO = "s"
-           MOVE "S" TO SI-NO.
-           IF SI-NO NOT="S"
-           MOVE "N" TO SI-NO.
+           MOVE "Desea agregar un nuevo cliente a la BD? (S/N)" TO
+               CONFIRMA-MENSAJE.
+           CALL "Confirma-si-no" USING CONFIRMA-MENSAJE SI-NO.
 
-       END PROGRAM BASE-DE-DATOS-CLIENTES.
+       END PROGRAM Agregar-registro.
