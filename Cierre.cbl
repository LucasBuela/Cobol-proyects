@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Reporte de cierre del dia: combina las altas y bajas
+      *          de hoy tomadas del archivo de auditoria con el total
+      *          de clientes vigente en ARCHIVO-CLIENTES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-cierre.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo de clientes.
+       COPY "DataBase.cbl".
+      *Archivo de auditoria de altas/bajas/modificaciones:
+       COPY "DataBaseLog.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "Data.cbl".
+       COPY "DataLog.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  FECHA-HOY-NUM PIC 9(8).
+       01  FECHA-REGISTRO-NUM PIC 9(8).
+       77  CONTADOR-ALTAS-HOY PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-BAJAS-HOY PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-MODIF-HOY PIC 9(5) VALUE ZEROES.
+       77  CONTADOR-TOTAL-CLIENTES PIC 9(6) VALUE ZEROES.
+       77  CONTADOR-ACTIVOS PIC 9(6) VALUE ZEROES.
+       77  CONTADOR-INACTIVOS PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-HOY-NUM.
+           PERFORM CUENTA-ACTIVIDAD-DE-HOY.
+           PERFORM CUENTA-CLIENTES-ACTUALES.
+           PERFORM MUESTRA-CIERRE.
+           GOBACK.
+
+      *Recorre el archivo de auditoria completo y se queda solo con
+      *las entradas de la fecha de hoy, igual que Reporte-actividad
+      *pero sin la ventana de 30 dias:
+       CUENTA-ACTIVIDAD-DE-HOY.
+           OPEN INPUT ARCHIVO-CLIENTES-LOG.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-LOG.
+           PERFORM PROCESA-LOG-DE-HOY
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-CLIENTES-LOG.
+
+       LEE-SIGUIENTE-LOG.
+           READ ARCHIVO-CLIENTES-LOG
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+       PROCESA-LOG-DE-HOY.
+           MOVE LOG-FECHA-HORA (1:8) TO FECHA-REGISTRO-NUM.
+           IF FECHA-REGISTRO-NUM = FECHA-HOY-NUM
+           PERFORM ACUMULA-ACCION-DE-HOY
+           END-IF.
+           PERFORM LEE-SIGUIENTE-LOG.
+
+       ACUMULA-ACCION-DE-HOY.
+           IF LOG-ALTA
+           ADD 1 TO CONTADOR-ALTAS-HOY
+           ELSE IF LOG-BAJA
+           ADD 1 TO CONTADOR-BAJAS-HOY
+           ELSE IF LOG-MODIFICACION
+           ADD 1 TO CONTADOR-MODIF-HOY.
+
+      *Recorre ARCHIVO-CLIENTES completo para el total vigente, en
+      *lugar de confiar en el listado total ya grabado por
+      *Consulta-BD.cbl (que puede estar desactualizado):
+       CUENTA-CLIENTES-ACTUALES.
+           OPEN INPUT ARCHIVO-CLIENTES.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-CLIENTE.
+           PERFORM PROCESA-CLIENTE-ACTUAL
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-CLIENTES.
+
+       LEE-SIGUIENTE-CLIENTE.
+           READ ARCHIVO-CLIENTES NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+       PROCESA-CLIENTE-ACTUAL.
+           ADD 1 TO CONTADOR-TOTAL-CLIENTES.
+           IF CLIENTE-ACTIVO
+           ADD 1 TO CONTADOR-ACTIVOS
+           ELSE
+           ADD 1 TO CONTADOR-INACTIVOS.
+           PERFORM LEE-SIGUIENTE-CLIENTE.
+
+       MUESTRA-CIERRE.
+           DISPLAY " ".
+           DISPLAY "===== CIERRE DEL DIA " FECHA-HOY-NUM " =====".
+           DISPLAY "Altas de hoy: " CONTADOR-ALTAS-HOY.
+           DISPLAY "Bajas de hoy: " CONTADOR-BAJAS-HOY.
+           DISPLAY "Modificaciones de hoy: " CONTADOR-MODIF-HOY.
+           DISPLAY "Total de clientes en el archivo: "
+                   CONTADOR-TOTAL-CLIENTES.
+           DISPLAY "  Activos: " CONTADOR-ACTIVOS.
+           DISPLAY "  Inactivos: " CONTADOR-INACTIVOS.
+
+       END PROGRAM Reporte-cierre.
