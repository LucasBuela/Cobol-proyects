@@ -0,0 +1,4 @@
+      *Guarda la mayor secuencia de alta asignada hasta el momento.
+       FD  ARCHIVO-SECUENCIA.
+           01 SECUENCIA-REGISTRO.
+              10 SECUENCIA-ACTUAL PIC 9(6).
