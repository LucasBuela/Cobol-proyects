@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Panel de actividad diaria (altas/bajas/modificaciones)
+      *          de los ultimos 30 dias, a partir del archivo de
+      *          auditoria.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reporte-actividad.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Archivo de auditoria de altas/bajas/modificaciones/restauraciones:
+       COPY "DataBaseLog.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "DataLog.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  FECHA-HOY-NUM PIC 9(8).
+       77  JULIANO-HOY PIC 9(8).
+       77  JULIANO-CORTE PIC 9(8).
+       77  FECHA-CORTE-NUM PIC 9(8).
+       01  FECHA-REGISTRO-NUM PIC 9(8).
+       01  FECHA-CONTROL PIC X(8) VALUE SPACE.
+       01  CONTADOR-ALTAS-DIA PIC 9(4) VALUE ZEROES.
+       01  CONTADOR-BAJAS-DIA PIC 9(4) VALUE ZEROES.
+       01  CONTADOR-MODIF-DIA PIC 9(4) VALUE ZEROES.
+       77  HUBO-ACTIVIDAD PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           PERFORM CALCULA-FECHA-DE-CORTE.
+           OPEN INPUT ARCHIVO-CLIENTES-LOG.
+           DISPLAY " ".
+           DISPLAY "===== ACTIVIDAD DE LOS ULTIMOS 30 DIAS =====".
+           DISPLAY "FECHA        ALTAS  BAJAS  MODIFICACIONES".
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-LOG.
+           PERFORM PROCESA-LOG
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM MUESTRA-TOTAL-DIA.
+           IF HUBO-ACTIVIDAD = "N"
+           DISPLAY "No hay actividad registrada en los ultimos "
+                   "30 dias.".
+           CLOSE ARCHIVO-CLIENTES-LOG.
+           GOBACK.
+
+      *La fecha de corte se calcula pasando por el numero juliano, ya
+      *que restar 30 dias directo sobre AAAAMMDD no cruza bien los
+      *limites de mes o de ano:
+       CALCULA-FECHA-DE-CORTE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO FECHA-HOY-NUM.
+           COMPUTE JULIANO-HOY =
+               FUNCTION INTEGER-OF-DATE (FECHA-HOY-NUM).
+           COMPUTE JULIANO-CORTE = JULIANO-HOY - 30.
+           COMPUTE FECHA-CORTE-NUM =
+               FUNCTION DATE-OF-INTEGER (JULIANO-CORTE).
+
+       LEE-SIGUIENTE-LOG.
+           READ ARCHIVO-CLIENTES-LOG
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      *El archivo se va grabando en orden cronologico a medida que
+      *cada programa hace su WRITE, asi que un cambio de fecha ya
+      *representa un corte de control sin necesidad de ordenar antes:
+       PROCESA-LOG.
+           MOVE LOG-FECHA-HORA (1:8) TO FECHA-REGISTRO-NUM.
+           IF FECHA-REGISTRO-NUM < FECHA-CORTE-NUM
+           CONTINUE
+           ELSE
+           PERFORM EVALUA-CAMBIO-DE-FECHA
+           PERFORM ACUMULA-ACCION-DEL-DIA.
+           PERFORM LEE-SIGUIENTE-LOG.
+
+       EVALUA-CAMBIO-DE-FECHA.
+           IF FECHA-CONTROL = SPACE
+           MOVE LOG-FECHA-HORA (1:8) TO FECHA-CONTROL
+           ELSE
+           IF LOG-FECHA-HORA (1:8) NOT = FECHA-CONTROL
+           PERFORM MUESTRA-TOTAL-DIA
+           MOVE LOG-FECHA-HORA (1:8) TO FECHA-CONTROL
+           END-IF.
+
+       ACUMULA-ACCION-DEL-DIA.
+           IF LOG-ALTA
+           ADD 1 TO CONTADOR-ALTAS-DIA
+           ELSE IF LOG-BAJA
+           ADD 1 TO CONTADOR-BAJAS-DIA
+           ELSE IF LOG-MODIFICACION
+           ADD 1 TO CONTADOR-MODIF-DIA.
+
+       MUESTRA-TOTAL-DIA.
+           IF FECHA-CONTROL = SPACE
+           CONTINUE
+           ELSE
+           DISPLAY FECHA-CONTROL "   " CONTADOR-ALTAS-DIA
+                   "     " CONTADOR-BAJAS-DIA
+                   "      " CONTADOR-MODIF-DIA
+           MOVE "S" TO HUBO-ACTIVIDAD
+           MOVE ZEROES TO CONTADOR-ALTAS-DIA
+           MOVE ZEROES TO CONTADOR-BAJAS-DIA
+           MOVE ZEROES TO CONTADOR-MODIF-DIA.
+
+       END PROGRAM Reporte-actividad.
