@@ -0,0 +1,7 @@
+      *Definicion del archivo de control del total de clientes
+      *esperado, usado por Reconciliar.cbl de una ejecucion a la
+      *siguiente (uso compartido).
+       SELECT OPTIONAL ARCHIVO-TOTAL-ESPERADO
+       ASSIGN TO "total_esperado.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS ESPERADO-STATUS.
