@@ -10,27 +10,22 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  SI-O-NO PIC X.
+       01  CONFIRMA-MENSAJE PIC X(60).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *GO-TO sirve para saltar un parrafo y seguir leyendo el resto de codigo
       *Pero NO VUELVE como el PERFORM.
             Pregunta.
-            PERFORM CONTINUACION.
+            MOVE "Ejecutar el programa? (S/N)" TO CONFIRMA-MENSAJE.
+            CALL "Confirma-si-no" USING CONFIRMA-MENSAJE SI-O-NO.
 
-            IF SI-O-NO="N" OR SI-O-NO = "n"
+            IF SI-O-NO="N"
                 go to Finalizar-Programa.
-            IF SI-O-NO="S" OR SI-O-NO = "s"
-                PERFORM Programa
-            ELSE
-                DISPLAY" Por favor introduce (S o N)".
+            PERFORM Programa.
 
             Finalizar-Programa.
                 STOP RUN.
 
-            CONTINUACION.
-                DISPLAY "¿Ejecutar el programa? (S/N)"
-                ACCEPT SI-O-NO.
-
             Programa.
                 DISPLAY "Se ejecuta el programa.".
 
