@@ -0,0 +1,9 @@
+      *Definicion del archivo de aviso de corrida por lotes (uso
+      *compartido): Proceso-nocturno lo deja antes de llamar a
+      *Consultar-registro para que este sepa que no hay un operador
+      *delante, sin depender de la linea de comandos del proceso que
+      *hace el CALL.
+       SELECT OPTIONAL ARCHIVO-MODO-LOTE
+       ASSIGN TO "lote.flg"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS MODO-LOTE-STATUS.
