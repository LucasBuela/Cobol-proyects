@@ -0,0 +1,24 @@
+      *Copia de cada registro de cliente archivado al cierre del ano,
+      *junto con la fecha en que se archivo y el motivo.
+       FD  ARCHIVO-CLIENTES-HISTORICO.
+           01 HISTORICO-REGISTRO.
+              10 HISTORICO-CLIENTES-ID PIC X(6).
+              10 HISTORICO-CLIENTES-NOMBRE PIC X(25).
+              10 HISTORICO-CLIENTES-APELLIDO PIC X(35).
+              10 HISTORICO-CLIENTES-EDAD PIC 9(3) COMP-3.
+              10 HISTORICO-CLIENTES-TELEFONO PIC X(10).
+              10 HISTORICO-CLIENTES-DIRECCION PIC X(35).
+              10 HISTORICO-CLIENTES-ESTADO PIC X(1).
+              10 HISTORICO-CLIENTES-FECHA-ALTA PIC X(8).
+              10 HISTORICO-CLIENTES-SECUENCIA PIC 9(6).
+              10 HISTORICO-CLIENTES-FECHA-NACIMIENTO PIC X(8).
+              10 HISTORICO-CLIENTES-PAIS PIC X(20).
+              10 HISTORICO-CLIENTES-CODIGO-POSTAL PIC X(10).
+              10 HISTORICO-CLIENTES-EMAIL PIC X(50).
+              10 HISTORICO-CLIENTES-DNI PIC X(9).
+              10 HISTORICO-CLIENTES-SALDO PIC S9(7) COMP-3.
+              10 HISTORICO-CLIENTES-FECHA-ULTIMO-CONTACTO PIC X(8).
+              10 HISTORICO-FECHA-ARCHIVADO PIC X(8).
+              10 HISTORICO-MOTIVO PIC X(1).
+                 88 HISTORICO-POR-INACTIVO VALUE "I".
+                 88 HISTORICO-POR-ANTIGUEDAD VALUE "A".
