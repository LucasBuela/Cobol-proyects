@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Rutina de confirmacion S/N compartida, para no
+      *          mantener una copia ligeramente distinta de la misma
+      *          logica en cada programa que necesita preguntar
+      *          "S/N" antes de seguir.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Confirma-si-no.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  CONFIRMA-PREGUNTA PIC X(60).
+       01  CONFIRMA-RESPUESTA PIC X.
+
+       PROCEDURE DIVISION USING CONFIRMA-PREGUNTA CONFIRMA-RESPUESTA.
+       EMPIEZA-PROGRAMA.
+           MOVE "Z" TO CONFIRMA-RESPUESTA.
+           PERFORM PIDE-RESPUESTA
+           UNTIL CONFIRMA-RESPUESTA = "S" OR CONFIRMA-RESPUESTA = "N".
+           GOBACK.
+
+      *Acepta S/N en mayuscula o minuscula y vuelve a preguntar ante
+      *cualquier otra entrada, en lugar de asumir "N" en silencio como
+      *hacian las copias sueltas de esta logica:
+       PIDE-RESPUESTA.
+           DISPLAY FUNCTION TRIM(CONFIRMA-PREGUNTA).
+           ACCEPT CONFIRMA-RESPUESTA.
+           IF CONFIRMA-RESPUESTA = "s"
+           MOVE "S" TO CONFIRMA-RESPUESTA
+           END-IF.
+           IF CONFIRMA-RESPUESTA = "n"
+           MOVE "N" TO CONFIRMA-RESPUESTA
+           END-IF.
+           IF CONFIRMA-RESPUESTA NOT = "S" AND
+              CONFIRMA-RESPUESTA NOT = "N"
+           DISPLAY "Debes introducir S/N."
+           END-IF.
+
+       END PROGRAM Confirma-si-no.
