@@ -0,0 +1,6 @@
+      *Definicion del archivo temporal usado por Purgar-bajas para
+      *reconstruir la papelera de reciclaje sin las bajas vencidas
+      *(uso compartido).
+       SELECT OPTIONAL ARCHIVO-BAJAS-TEMP
+       ASSIGN TO "clientes_bajas_temp.dat"
+       ORGANIZATION SEQUENTIAL.
