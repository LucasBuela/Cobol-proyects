@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Detectar posibles clientes duplicados por nombre y
+      *          apellido.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Detectar-duplicados.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "DataBase.cbl".
+      *Archivo intermedio usado por el SORT:
+       SELECT ARCHIVO-ORDEN
+       ASSIGN TO "duplicados.srt".
+      *Archivo de salida del listado ordenado por nombre y apellido:
+       SELECT ARCHIVO-SALIDA-ORDEN
+       ASSIGN TO "duplicados.ord"
+       ORGANIZATION SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Datos a almacenar de los usuarios:
+       COPY "Data.cbl".
+
+      *Archivo intermedio usado por el SORT (misma forma que
+      *CLIENTES-REGISTRO, con otro nombre para evitar duplicados; tiene
+      *que mantenerse igual campo por campo a Data.cbl porque el SORT
+      *USING/GIVING copia el registro byte a byte, sin USAGE-aware):
+       SD  ARCHIVO-ORDEN.
+           01 ORDEN-REGISTRO.
+              10 ORDEN-ID PIC X(6).
+              10 ORDEN-NOMBRE PIC X(25).
+              10 ORDEN-APELLIDO PIC X(35).
+              10 ORDEN-EDAD PIC 9(3) COMP-3.
+              10 ORDEN-TELEFONO PIC X(10).
+              10 ORDEN-DIRECCION PIC X(35).
+              10 ORDEN-ESTADO PIC X(1).
+              10 ORDEN-FECHA-ALTA PIC X(8).
+              10 ORDEN-SECUENCIA PIC 9(6).
+              10 ORDEN-FECHA-NACIMIENTO PIC X(8).
+              10 ORDEN-PAIS PIC X(20).
+              10 ORDEN-CODIGO-POSTAL PIC X(10).
+              10 ORDEN-EMAIL PIC X(50).
+              10 ORDEN-DNI PIC X(9).
+              10 ORDEN-SALDO PIC S9(7) COMP-3.
+              10 ORDEN-FECHA-ULTIMO-CONTACTO PIC X(8).
+
+       FD  ARCHIVO-SALIDA-ORDEN.
+           01 SALIDA-ORDEN-REGISTRO.
+              10 SALIDA-ID PIC X(6).
+              10 SALIDA-NOMBRE PIC X(25).
+              10 SALIDA-APELLIDO PIC X(35).
+              10 SALIDA-EDAD PIC 9(3) COMP-3.
+              10 SALIDA-TELEFONO PIC X(10).
+              10 SALIDA-DIRECCION PIC X(35).
+              10 SALIDA-ESTADO PIC X(1).
+              10 SALIDA-FECHA-ALTA PIC X(8).
+              10 SALIDA-SECUENCIA PIC 9(6).
+              10 SALIDA-FECHA-NACIMIENTO PIC X(8).
+              10 SALIDA-PAIS PIC X(20).
+              10 SALIDA-CODIGO-POSTAL PIC X(10).
+              10 SALIDA-EMAIL PIC X(50).
+              10 SALIDA-DNI PIC X(9).
+              10 SALIDA-SALDO PIC S9(7) COMP-3.
+              10 SALIDA-FECHA-ULTIMO-CONTACTO PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       77  CLIENTES-STATUS PIC XX.
+       77  FIN-DEL-ARCHIVO PIC X.
+       77  CONTADOR-DUPLICADOS PIC 9(5) VALUE ZEROES.
+       01  NOMBRE-ANTERIOR PIC X(25).
+       01  APELLIDO-ANTERIOR PIC X(35).
+       01  ID-ANTERIOR PIC X(6).
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           SORT ARCHIVO-ORDEN ON ASCENDING KEY ORDEN-NOMBRE
+                                  ORDEN-APELLIDO
+           USING ARCHIVO-CLIENTES
+           GIVING ARCHIVO-SALIDA-ORDEN.
+           OPEN INPUT ARCHIVO-SALIDA-ORDEN.
+           MOVE SPACE TO NOMBRE-ANTERIOR.
+           MOVE SPACE TO APELLIDO-ANTERIOR.
+           MOVE SPACE TO ID-ANTERIOR.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+           PERFORM COMPARA-REGISTROS
+           UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE ARCHIVO-SALIDA-ORDEN.
+           PERFORM MUESTRA-TOTAL-DUPLICADOS.
+           GOBACK.
+
+       LEE-SIGUIENTE-ORDENADO.
+           READ ARCHIVO-SALIDA-ORDEN
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      *Compara cada registro contra el anterior en el orden por
+      *nombre y apellido: si coinciden, es un posible duplicado.
+       COMPARA-REGISTROS.
+           IF SALIDA-NOMBRE = NOMBRE-ANTERIOR AND
+              SALIDA-APELLIDO = APELLIDO-ANTERIOR
+           PERFORM MUESTRA-DUPLICADO
+           END-IF.
+           MOVE SALIDA-NOMBRE TO NOMBRE-ANTERIOR.
+           MOVE SALIDA-APELLIDO TO APELLIDO-ANTERIOR.
+           MOVE SALIDA-ID TO ID-ANTERIOR.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+
+       MUESTRA-DUPLICADO.
+           ADD 1 TO CONTADOR-DUPLICADOS.
+           DISPLAY "Posible cliente duplicado: " SALIDA-NOMBRE " "
+                   SALIDA-APELLIDO " (ID " ID-ANTERIOR
+                   " y ID " SALIDA-ID ")".
+
+       MUESTRA-TOTAL-DUPLICADOS.
+           DISPLAY " ".
+           IF CONTADOR-DUPLICADOS = ZEROES
+           DISPLAY "No se encontraron nombres duplicados."
+           ELSE
+           DISPLAY "Total de posibles duplicados: " CONTADOR-DUPLICADOS
+           END-IF.
+
+       END PROGRAM Detectar-duplicados.
