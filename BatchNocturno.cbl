@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:Lucas Gustavo Buela
+      * Date:08/8/2026
+      * Purpose: Encadenar el ciclo nocturno del listado impreso y la
+      *          reconciliacion de conteos, sin depender de que un
+      *          operador recuerde el orden de ejecucion. Las altas no
+      *          se encadenan aca: Agregar-registro es interactivo (usa
+      *          SCREEN SECTION) y no tiene forma de tomar datos sin un
+      *          operador delante; la carga masiva desatendida se hace
+      *          con Importar-csv, por separado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Proceso-nocturno.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Aviso de corrida por lotes para Consultar-registro (ver Paso 1):
+       COPY "DataBaseModoLote.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "DataModoLote.cbl".
+
+       WORKING-STORAGE SECTION.
+       77  MODO-LOTE-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       EMPIEZA-PROGRAMA.
+           DISPLAY " ".
+           DISPLAY "===== INICIO DEL PROCESO NOCTURNO =====".
+           PERFORM PASO-REPORTE.
+           PERFORM PASO-RECONCILIACION.
+           DISPLAY "===== FIN DEL PROCESO NOCTURNO =====".
+           GOBACK.
+
+      *El listado impreso desatendido (modo R) toma el archivo de
+      *clientes tal como haya quedado cargado (por Importar-csv o por
+      *altas interactivas durante el dia). Se deja el aviso de lote
+      *antes del CALL porque la linea de comandos que ve Consultar-
+      *registro es la de este proceso, no un "-B" propio, y se borra
+      *apenas termina para no dejar rastros de una corrida vieja:
+       PASO-REPORTE.
+           DISPLAY "Paso 1: listado impreso (Consultar-registro).".
+           OPEN OUTPUT ARCHIVO-MODO-LOTE.
+           WRITE MODO-LOTE-REGISTRO FROM "LOTE".
+           CLOSE ARCHIVO-MODO-LOTE.
+           CALL "Consultar-registro".
+           DELETE FILE ARCHIVO-MODO-LOTE.
+
+      *Compara las altas de la sesion contra el total visto en el
+      *listado completo del paso 1:
+       PASO-RECONCILIACION.
+           DISPLAY "Paso 2: reconciliacion de conteos.".
+           CALL "Reconciliar-clientes".
+
+       END PROGRAM Proceso-nocturno.
